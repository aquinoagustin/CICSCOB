@@ -1,22 +1,396 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    CICSCOB.
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *-------------
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 MSGTXT  PIC X(12) VALUE "HELLO WORLD!".
-         01 MSGLEN  PIC S9(4) USAGE IS BINARY.
-      *------------------
-       PROCEDURE DIVISION.
-      *------------------
-            MOVE LENGTH OF MSGTXT TO MSGLEN.
-            EXEC CICS SEND FROM(MSGTXT)
-                           LENGTH(MSGLEN)
-                           ERASE
-            END-EXEC.
-            EXEC CICS RETURN
-            END-EXEC.
-      *
\ No newline at end of file
+000100*-----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CICSCOB.
+000600 AUTHOR.        R HALVERSEN.
+000700 INSTALLATION.  DATA PROCESSING.
+000800 DATE-WRITTEN.  01/05/1989.
+000900 DATE-COMPILED.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*-----------------------------------------------------------------
+001300* 08/08/2026 RH  REPLACED THE HARD-CODED "HELLO WORLD" LITERAL
+001400*                WITH A REAL BMS MAP (MAPSET CICSMS1, MAP
+001500*                CICSM1) SO THE OPERATOR CAN KEY A FUNCTION
+001600*                CODE AND AN ACCOUNT NUMBER INSTEAD OF JUST
+001700*                WATCHING A STATIC LINE APPEAR.
+001800* 08/08/2026 RH  ADDED A COMMAREA THAT IS PASSED BACK ON THE
+001900*                RETURN SO THE LAST ACTION CODE AND THE
+002000*                OPERATOR USERID SURVIVE FROM ONE TASK TO THE
+002100*                NEXT INSTEAD OF THE TASK STARTING FROM ZERO
+002200*                EVERY TIME.
+002300* 08/08/2026 RH  FUNCTION 01 NOW READS THE ACCOUNT MASTER (VSAM
+002400*                KSDS, FILE ACCTMS) FOR THE KEYED ACCOUNT NUMBER
+002500*                AND DISPLAYS THE CUSTOMER NAME AND BALANCE
+002600*                INSTEAD OF A FIXED LITERAL.
+002650* 08/08/2026 RH  EVERY INVOCATION NOW WRITES AN AUDIT TRAIL
+002660*                ENTRY (USERID, TERMID, DATE/TIME) TO TD QUEUE
+002670*                AUDT SO END-OF-DAY RECONCILIATION CAN TRACE
+002680*                WHO RAN THE TRANSACTION AND WHEN.
+002690* 08/08/2026 RH  ADDED RESP CHECKING ON SEND MAP AND RETURN SO
+002692*                AN ABNORMAL TERMINAL CONDITION SENDS A PLAIN
+002694*                MESSAGE AND ENDS THE TASK CLEANLY INSTEAD OF
+002696*                ABENDING (ASRA).
+002697* 08/08/2026 RH  PF3 NOW XCTLS BACK TO THE CICSMENU MAIN MENU
+002698*                (TRANSACTION CICM) INSTEAD OF JUST ENDING THE
+002699*                TASK, NOW THAT CICSCOB IS REACHED AS A MENU
+002699*                OPTION RATHER THAN ONLY AS A STANDALONE SCREEN.
+002701* 08/08/2026 RH  MOVED THE ACCOUNT RECORD, AUDIT RECORD,
+002702*                COMMAREA AND ERROR-TEXT LAYOUTS OUT TO SHARED
+002703*                COPYBOOKS (ACCTREC, AUDREC, CICSCA/CICSCAL,
+002704*                CICSMSG) NOW THAT MORE THAN ONE PROGRAM NEEDS
+002705*                THE SAME LAYOUTS.
+002706* 08/08/2026 RH  THE RE-ENTRY SEND MAP NOW USES DATAONLY INSTEAD
+002707*                OF ERASE SO ONLY THE VARIABLE FIELDS ARE
+002708*                RETRANSMITTED ON EACH KEYSTROKE, NOT THE WHOLE
+002709*                SCREEN.  THE FIRST-ENTRY SEND AND THE ERROR
+002710*                SCREEN SEND STILL USE ERASE.
+002711* 08/08/2026 RH  FIXED TWO BUGS FOUND IN REVIEW.  (1) EIBCALEN
+002712*                ALONE IS NOT ENOUGH TO TELL A GENUINE RE-ENTRY
+002713*                FROM AN XCTL HANDED IN BY CICSMENU WITH SOME
+002714*                OTHER PROGRAM'S SCREEN STILL ON THE GLASS -
+002715*                FIRST/RE-ENTRY IS NOW ALSO KEYED OFF THE NEW
+002716*                CB-SCREEN-SW SWITCH IN THE SHARED COMMAREA,
+002717*                WHICH WE RAISE AFTER PAINTING OUR OWN MAP AND
+002718*                LOWER BEFORE HANDING OFF TO ANOTHER PROGRAM.
+002719*                (2) THE INBOUND AUTH SWITCH WAS NEVER BEING
+002720*                COPIED INTO OUR OWN COMMAREA, SO AN AUTHORIZED
+002721*                OPERATOR LOST AUTHORIZATION AFTER VISITING THIS
+002722*                SCREEN.  FUNCTION 01 (ACCOUNT INQUIRY) IS NOW
+002723*                ALSO GATED ON CB-AUTHORIZED, SINCE THE ACCOUNT
+002724*                LOOKUP IS ITSELF ONE OF THE SENSITIVE FUNCTIONS
+002725*                THE AUTHORIZATION CHECK WAS BUILT FOR.
+002726* 08/08/2026 RH  FOUND THREE MORE BUGS IN REVIEW.  (1) RECEIVE
+002727*                MAP HAD NO RESP AND NO MAPFAIL HANDLING, SO AN
+002728*                OPERATOR PRESSING PF3/PF12/CLEAR RIGHT AFTER THE
+002729*                MAP PAINTED, BEFORE KEYING ANYTHING, ABENDED THE
+002730*                TASK - ADDED RESP(CB-RESP) TO THE RECEIVE AND A
+002731*                CHECK FOR DFHRESP(MAPFAIL) THAT RE-SENDS THE
+002732*                CURRENT MAP INSTEAD.  (2) MSGACCTO WAS NEVER
+002733*                CLEARED ON FIRST ENTRY, SO MOVE LOW-VALUE TO
+002734*                CICSM1O LEFT MSGACCTI AT LOW-VALUES AND THE
+002735*                FIRST "FT" AUDIT RECORD OF EVERY TASK CARRIED A
+002736*                GARBAGE ACCOUNT NUMBER INSTEAD OF SPACES.  (3)
+002737*                THIS PROGRAM IS ALSO REACHABLE DIRECTLY AS ITS
+002738*                OWN TRANSACTION CICB, BYPASSING CICSMENU, IN
+002739*                WHICH CASE IT NEVER ASSIGNED A USERID OR CHECKED
+002740*                AUTHTAB AND COULD NEVER BE AUTHORIZED NO MATTER
+002741*                WHO SIGNED ON.  FIRST ENTRY NOW DOES ITS OWN
+002742*                ASSIGN USERID/AUTHTAB CHECK, SAME AS CICSMENU,
+002743*                WHEN THERE IS NO COMMAREA TO INHERIT ONE FROM.
+002744* 08/08/2026 RH  MORE REVIEW FIXES.  (1) EIBAID WAS BEING TESTED
+002745*                AGAINST DFHPF3 WITH NO COPY DFHAID ANYWHERE IN
+002746*                THE PROGRAM - THOSE ARE ORDINARY CICS-SUPPLIED
+002747*                DATA NAMES, NOT TRANSLATOR REGISTERS LIKE
+002748*                DFHRESP, SO THEY HAVE TO BE COPIED IN.  ADDED
+002749*                COPY DFHAID.  (2) THE PF3 BRANCH XCTL'D STRAIGHT
+002750*                OUT WITHOUT EVER REACHING 0000-MAINLINE'S AUDIT
+002751*                TRAIL WRITE, SO LEAVING VIA PF3 WAS THE ONE
+002752*                INVOCATION OF THIS PROGRAM THAT NEVER GOT
+002753*                LOGGED - NOW WRITES THE AUDIT RECORD ITSELF
+002754*                BEFORE XCTL-ING.  (3) 4000-ACCOUNT-INQUIRY USED
+002755*                HANDLE CONDITION NOTFND WITH NO RESP ON THE READ
+002756*                ITSELF, MIXING THE OLD GOTO-BASED ERROR STYLE
+002757*                WITH THE RESP STYLE THE REST OF THE PROGRAM USES
+002758*                AND LEAVING ANY OTHER I/O CONDITION TO ABEND -
+002759*                SWITCHED TO RESP(CB-RESP)/DFHRESP(NOTFND), SAME
+002760*                AS THE MAPFAIL CHECK.  (4) THE XCTL TO CICSMENU
+002761*                HAD NO RESP, SO A DISABLED OR MISSING CICSMENU
+002762*                WOULD HAVE ABENDED (PGMIDERR) INSTEAD OF GIVING
+002763*                A PLAIN ERROR SCREEN - ADDED RESP AND A CHECK.
+002764*                (5) THE "NOT AUTHORIZED" TEXT WAS ITS OWN LOCAL
+002765*                LITERAL HERE AND IN CICSMENU/CICSACM - MOVED IT
+002766*                INTO CICSMSG AS MS-NOAUTHTEXT ALONGSIDE THE
+002767*                EXISTING TERMINAL-ERROR TEXT.
+002700*-----------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900*-----------------------------------------------------------------
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200*-----------------------------------------------------------------
+003300* SYMBOLIC MAP FOR MAPSET CICSMS1, MAP CICSM1.
+003400*-----------------------------------------------------------------
+003500     COPY CICSM1.
+003510*-----------------------------------------------------------------
+003520* CICS-SUPPLIED AID VALUES (DFHENTER, DFHPF1-24, DFHCLEAR, ETC.)
+003530* FOR TESTING EIBAID AGAINST THE PF KEY THE OPERATOR PRESSED.
+003540*-----------------------------------------------------------------
+003550     COPY DFHAID.
+003600*-----------------------------------------------------------------
+003700* ACCOUNT MASTER RECORD (VSAM KSDS, FILE ACCTMS).  KEY IS
+003800* AC-ACCT-NO.  SHARED WITH THE NIGHTLY ACCTEXT EXTRACT.
+003900*-----------------------------------------------------------------
+004000     COPY ACCTREC.
+004850*-----------------------------------------------------------------
+004860* AUDIT TRAIL RECORD WRITTEN TO TD QUEUE AUDT EVERY TIME THIS
+004870* TRANSACTION RUNS.  EIBDATE/EIBTIME ARE CARRIED IN THEIR RAW
+004880* CICS PACKED FORM - THE NIGHTLY EXTRACT JOB KNOWS HOW TO READ
+004890* THEM.  SHARED WITH THE NIGHTLY ACCTEXT EXTRACT.
+004895*-----------------------------------------------------------------
+004896     COPY AUDREC.
+004900*-----------------------------------------------------------------
+005000* COMMAREA WORKING COPY.  BUILT FROM THE INBOUND DFHCOMMAREA
+005100* (IF ANY) AND PASSED FORWARD ON THE RETURN BELOW.
+005200*-----------------------------------------------------------------
+005300     COPY CICSCA  REPLACING ==CA-COMMAREA==    BY ==CB-COMMAREA==
+005310         ==CA-LAST-ACTION== BY ==CB-LAST-ACTION==
+005320         ==CA-USERID==      BY ==CB-USERID==
+005330         ==CA-AUTH-SW==     BY ==CB-AUTH-SW==
+005340         ==CA-AUTHORIZED==  BY ==CB-AUTHORIZED==
+005350         ==CA-SCREEN-SW==   BY ==CB-SCREEN-SW==
+005360         ==CA-SCREEN-UP==   BY ==CB-SCREEN-UP==.
+005600*-----------------------------------------------------------------
+005700* STANDALONE WORK FIELDS.
+005800*-----------------------------------------------------------------
+005900 77  CB-MAPSET              PIC X(08)  VALUE 'CICSMS1'.
+006000 77  CB-MAPNAME             PIC X(08)  VALUE 'CICSM1'.
+006100 77  CB-FILENAME            PIC X(08)  VALUE 'ACCTMS'.
+006150 77  CB-AUDITQ              PIC X(04)  VALUE 'AUDT'.
+006200 77  CB-CALEN               PIC S9(04) COMP.
+006300 77  CB-DISP-BAL            PIC -(11)9.99.
+006310 77  CB-RESP                PIC S9(08) COMP.
+006320 77  CB-RESP2               PIC S9(08) COMP.
+006322 77  CB-AUTH-IX             PIC 9(03) COMP.
+006330     COPY CICSMSG REPLACING ==MS-ERRTEXT==    BY ==CB-ERRTEXT==
+006332         ==MS-NOAUTHTEXT== BY ==CB-NOAUTHTEXT==.
+006335*-----------------------------------------------------------------
+006337* AUTHORIZATION TABLE - SAME CHECK CICSMENU DOES, NEEDED HERE TOO
+006339* SINCE CICB CAN BE KEYED DIRECTLY WITHOUT GOING THROUGH THE MENU.
+006341*-----------------------------------------------------------------
+006343     COPY AUTHTAB.
+006800*-----------------------------------------------------------------
+006900 LINKAGE SECTION.
+007000*-----------------------------------------------------------------
+007100     COPY CICSCAL REPLACING ==CAL-LAST-ACTION== BY
+007110         ==CB-IN-LAST-ACTION==
+007120         ==CAL-USERID== BY ==CB-IN-USERID==
+007130         ==CAL-AUTH-SW== BY ==CB-IN-AUTH-SW==
+007140         ==CAL-SCREEN-SW== BY ==CB-IN-SCREEN-SW==.
+007400*-----------------------------------------------------------------
+007500 PROCEDURE DIVISION.
+007600*-----------------------------------------------------------------
+007700* 0000-MAINLINE
+007800*-----------------------------------------------------------------
+007900 0000-MAINLINE.
+008000     MOVE EIBCALEN          TO CB-CALEN.
+008050     PERFORM 1000-LOAD-COMMAREA THRU 1000-EXIT.
+008200     IF CB-CALEN = ZERO OR NOT CB-SCREEN-UP
+008300         PERFORM 2000-SEND-INITIAL-MAP THRU 2000-EXIT
+008400     ELSE
+008500         PERFORM 3000-RECEIVE-AND-PROCESS THRU 3000-EXIT
+008600     END-IF.
+008605     IF CB-RESP NOT = DFHRESP(NORMAL)
+008606         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+008607         GO TO 0000-EXIT
+008608     END-IF.
+008610     PERFORM 1500-WRITE-AUDIT-TRAIL THRU 1500-EXIT.
+008700     EXEC CICS RETURN TRANSID('CICB')
+008800                     COMMAREA(CB-COMMAREA)
+008900                     LENGTH(LENGTH OF CB-COMMAREA)
+008950                     RESP(CB-RESP)
+009000     END-EXEC.
+009050     IF CB-RESP NOT = DFHRESP(NORMAL)
+009060         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+009070     END-IF.
+009100     GO TO 0000-EXIT.
+009200 0000-EXIT.
+009300     EXIT.
+009400*-----------------------------------------------------------------
+009500* 1000-LOAD-COMMAREA  -  PICK UP WHATEVER CAME IN ON THE
+009600*                        COMMAREA, OR START CLEAN ON FIRST ENTRY.
+009650*                        CB-SCREEN-SW TELLS US WHETHER THE
+009660*                        COMMAREA CAME FROM OUR OWN PRIOR RETURN
+009670*                        (A REAL RE-ENTRY - OUR MAP IS ON THE
+009680*                        SCREEN) OR FROM CICSMENU XCTL-ING IN
+009690*                        WITH SOME OTHER PROGRAM'S SCREEN STILL
+009695*                        SHOWING, IN WHICH CASE WE STILL HAVE TO
+009697*                        PAINT OUR OWN MAP FROM SCRATCH.
+009700*-----------------------------------------------------------------
+009800 1000-LOAD-COMMAREA.
+009900     IF CB-CALEN = ZERO
+010000         MOVE SPACE         TO CB-COMMAREA
+010010         EXEC CICS ASSIGN USERID(CB-USERID)
+010020         END-EXEC
+010030         PERFORM 2600-CHECK-AUTHORIZATION THRU 2600-EXIT
+010100     ELSE
+010200         MOVE CB-IN-LAST-ACTION TO CB-LAST-ACTION
+010300         MOVE CB-IN-USERID      TO CB-USERID
+010310         MOVE CB-IN-AUTH-SW     TO CB-AUTH-SW
+010320         MOVE CB-IN-SCREEN-SW   TO CB-SCREEN-SW
+010400     END-IF.
+010500 1000-EXIT.
+010600     EXIT.
+010650*-----------------------------------------------------------------
+010660* 1500-WRITE-AUDIT-TRAIL  -  LOG THIS INVOCATION TO THE AUDIT
+010670*                            TRAIL TD QUEUE - USERID, TERMID AND
+010680*                            TIMESTAMP - SO WE CAN TRACE WHO RAN
+010690*                            THE TRANSACTION DURING END-OF-DAY
+010695*                            RECONCILIATION.
+010700*-----------------------------------------------------------------
+010710 1500-WRITE-AUDIT-TRAIL.
+010720     MOVE EIBTRNID          TO AU-TRANID.
+010730     MOVE EIBTRMID          TO AU-TERMID.
+010740     MOVE CB-USERID         TO AU-USERID.
+010750     MOVE CB-LAST-ACTION    TO AU-FUNCTION.
+010760     MOVE MSGACCTI          TO AU-ACCT-NO.
+010770     MOVE EIBDATE           TO AU-DATE.
+010780     MOVE EIBTIME           TO AU-TIME.
+010790     EXEC CICS WRITEQ TD QUEUE(CB-AUDITQ)
+010800                    FROM(AU-AUDIT-RECORD)
+010810                    LENGTH(LENGTH OF AU-AUDIT-RECORD)
+010820     END-EXEC.
+010830 1500-EXIT.
+010840     EXIT.
+010850*-----------------------------------------------------------------
+010855* 2600-CHECK-AUTHORIZATION  -  SEARCH THE AUTHTAB TABLE FOR THE
+010860*                              SIGNED-ON USERID TO SEE IF IT IS
+010865*                              CLEARED FOR SENSITIVE FUNCTIONS.
+010870*                              CICSMENU DOES THIS SAME CHECK AND
+010875*                              HANDS THE RESULT FORWARD IN THE
+010880*                              COMMAREA, BUT CICB IS ALSO
+010885*                              REACHABLE DIRECTLY AS ITS OWN
+010890*                              TRANSACTION, SO THIS PROGRAM HAS
+010895*                              TO BE ABLE TO DO THE SAME CHECK ON
+010897*                              ITS OWN FIRST ENTRY TOO.
+010900*-----------------------------------------------------------------
+010905 2600-CHECK-AUTHORIZATION.
+010910     MOVE 'N'               TO CB-AUTH-SW.
+010915     PERFORM 2610-SEARCH-AUTHTAB THRU 2610-EXIT
+010920         VARYING CB-AUTH-IX FROM 1 BY 1
+010925         UNTIL CB-AUTH-IX > AT-AUTH-COUNT
+010930            OR CB-AUTHORIZED.
+010935 2600-EXIT.
+010940     EXIT.
+010945*-----------------------------------------------------------------
+010950* 2610-SEARCH-AUTHTAB  -  COMPARE ONE AUTHTAB ENTRY TO THE
+010955*                        SIGNED-ON USERID.
+010960*-----------------------------------------------------------------
+010965 2610-SEARCH-AUTHTAB.
+010970     IF AT-AUTH-ENTRY(CB-AUTH-IX) = CB-USERID
+010975         MOVE 'Y'           TO CB-AUTH-SW
+010980     END-IF.
+010985 2610-EXIT.
+010990     EXIT.
+010700*-----------------------------------------------------------------
+010800* 2000-SEND-INITIAL-MAP  -  FIRST ENTRY - PAINT A BLANK INQUIRY
+010900*                           SCREEN WITH NO RESULTS YET.
+011000*-----------------------------------------------------------------
+011100 2000-SEND-INITIAL-MAP.
+011200     MOVE LOW-VALUE         TO CICSM1O.
+011250     MOVE SPACE             TO MSGACCTO.
+011300     MOVE SPACE             TO MSGMSGO.
+011400     MOVE CB-USERID         TO MSGUSERO.
+011500     MOVE 'FT'              TO CB-LAST-ACTION.
+011550     MOVE 'Y'               TO CB-SCREEN-SW.
+011600     EXEC CICS SEND MAP(CB-MAPNAME)
+011700                    MAPSET(CB-MAPSET)
+011800                    FROM(CICSM1O)
+011900                    ERASE
+011950                    RESP(CB-RESP)
+012000     END-EXEC.
+012100 2000-EXIT.
+012200     EXIT.
+012300*-----------------------------------------------------------------
+012400* 3000-RECEIVE-AND-PROCESS  -  RE-ENTRY - RECEIVE WHAT THE
+012500*                              OPERATOR KEYED AND ACT ON THE
+012600*                              FUNCTION CODE.
+012700*-----------------------------------------------------------------
+012800 3000-RECEIVE-AND-PROCESS.
+012900     EXEC CICS RECEIVE MAP(CB-MAPNAME)
+013000                       MAPSET(CB-MAPSET)
+013100                       INTO(CICSM1I)
+013150                       RESP(CB-RESP)
+013200     END-EXEC.
+013205     IF CB-RESP = DFHRESP(MAPFAIL)
+013210         MOVE SPACE             TO MSGMSGO
+013215         MOVE 'NO DATA WAS KEYED - RE-ENTER' TO MSGMSGO
+013220         MOVE CB-USERID         TO MSGUSERO
+013225         EXEC CICS SEND MAP(CB-MAPNAME)
+013230                        MAPSET(CB-MAPSET)
+013235                        FROM(CICSM1O)
+013240                        DATAONLY
+013245                        RESP(CB-RESP)
+013250         END-EXEC
+013255         GO TO 3000-EXIT
+013260     END-IF.
+013310     IF EIBAID = DFHPF3
+013320         MOVE 'MN'          TO CB-LAST-ACTION
+013325         MOVE 'N'           TO CB-SCREEN-SW
+013327         PERFORM 1500-WRITE-AUDIT-TRAIL THRU 1500-EXIT
+013330         EXEC CICS XCTL PROGRAM('CICSMENU')
+013340                        COMMAREA(CB-COMMAREA)
+013350                        LENGTH(LENGTH OF CB-COMMAREA)
+013355                        RESP(CB-RESP)
+013360         END-EXEC
+013365         IF CB-RESP NOT = DFHRESP(NORMAL)
+013367             PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+013369         END-IF
+013375         GO TO 3000-EXIT
+013380     END-IF.
+013300     MOVE SPACE             TO MSGMSGO.
+013400     MOVE CB-USERID         TO MSGUSERO.
+013500     EVALUATE MSGFUNCI
+013600         WHEN '01'
+013610             IF CB-AUTHORIZED
+013700                 PERFORM 4000-ACCOUNT-INQUIRY THRU 4000-EXIT
+013620             ELSE
+013630                 MOVE CB-NOAUTHTEXT TO MSGMSGO
+013640             END-IF
+013800         WHEN OTHER
+013900             MOVE 'INVALID FUNCTION CODE - RE-ENTER' TO MSGMSGO
+014000     END-EVALUATE.
+014100     EXEC CICS SEND MAP(CB-MAPNAME)
+014200                    MAPSET(CB-MAPSET)
+014300                    FROM(CICSM1O)
+014400                    DATAONLY
+014450                    RESP(CB-RESP)
+014500     END-EXEC.
+014600 3000-EXIT.
+014700     EXIT.
+014800*-----------------------------------------------------------------
+014900* 4000-ACCOUNT-INQUIRY  -  READ THE VSAM ACCOUNT MASTER FOR THE
+015000*                          KEYED ACCOUNT NUMBER AND DISPLAY THE
+015100*                          CUSTOMER NAME AND BALANCE.
+015200*-----------------------------------------------------------------
+015300 4000-ACCOUNT-INQUIRY.
+015400     MOVE '01'              TO CB-LAST-ACTION.
+015500     MOVE MSGACCTI          TO AC-ACCT-NO.
+016000     EXEC CICS READ FILE(CB-FILENAME)
+016100                    INTO(AC-ACCOUNT-RECORD)
+016200                    RIDFLD(AC-ACCT-NO)
+016300                    KEYLENGTH(LENGTH OF AC-ACCT-NO)
+016350                    RESP(CB-RESP)
+016400     END-EXEC.
+016450     IF CB-RESP = DFHRESP(NOTFND)
+016470         GO TO 4050-NOT-FOUND
+016490     END-IF.
+016600     MOVE AC-CUST-NAME      TO MSGNAMEO.
+016700     MOVE AC-BALANCE        TO CB-DISP-BAL.
+016800     MOVE CB-DISP-BAL       TO MSGBALO.
+016900     MOVE 'ACCOUNT RETRIEVED SUCCESSFULLY' TO MSGMSGO.
+017000     GO TO 4000-EXIT.
+017100 4050-NOT-FOUND.
+017200     MOVE SPACE             TO MSGNAMEO MSGBALO.
+017300     MOVE 'ACCOUNT NOT ON FILE - RE-ENTER' TO MSGMSGO.
+017400 4000-EXIT.
+017500     EXIT.
+017600*-----------------------------------------------------------------
+017700* 9000-SEND-ERROR-SCREEN  -  A SEND MAP OR RETURN CAME BACK WITH
+017710*                            AN ABNORMAL RESP - THE TERMINAL IS
+017720*                            IN SOME BAD STATE.  TELL THE
+017730*                            OPERATOR IN PLAIN TEXT AND END THE
+017740*                            TASK CLEANLY RATHER THAN LETTING
+017750*                            CICS ABEND THE TASK (ASRA).
+017760*-----------------------------------------------------------------
+017800 9000-SEND-ERROR-SCREEN.
+017900     EXEC CICS SEND TEXT FROM(CB-ERRTEXT)
+018000                    LENGTH(LENGTH OF CB-ERRTEXT)
+018100                    ERASE
+018200                    RESP(CB-RESP2)
+018300     END-EXEC.
+018400     EXEC CICS RETURN
+018500     END-EXEC.
+018600 9000-EXIT.
+018700     EXIT.
+018800*-----------------------------------------------------------------
