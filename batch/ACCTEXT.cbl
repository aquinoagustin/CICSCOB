@@ -0,0 +1,324 @@
+000100*-----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    ACCTEXT.
+000600 AUTHOR.        R HALVERSEN.
+000700 INSTALLATION.  DATA PROCESSING.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*-----------------------------------------------------------------
+001300* 08/08/2026 RH  NEW PROGRAM.  NIGHTLY BATCH EXTRACT OVER THE
+001400*                CICSCOB AUDIT TRAIL (TD QUEUE AUDT, OFFLOADED
+001500*                TO THE SEQUENTIAL EXTRAPARTITION DATASET
+001600*                AUDTIN).  CROSS-REFERENCES EACH ENTRY AGAINST
+001700*                THE VSAM ACCOUNT MASTER AND PRINTS A SUMMARY
+001800*                REPORT.  CHECKPOINTS EVERY EX-CKPT-INTERVAL
+001900*                RECORDS SO A JOB THAT DIES PARTWAY THROUGH CAN
+002000*                BE RESUBMITTED WITHOUT REPROCESSING THE WHOLE
+002100*                DAY - SEE CKPTFILE BELOW.
+002110* 08/08/2026 RH  1100-READ-CHECKPOINT WAS TESTING EX-CKPT-RUNDATE
+002120*                BEFORE THE READ EVER RAN, SO A REAL CHECKPOINT
+002130*                WAS NEVER RECOGNIZED AND A RESUBMIT ALWAYS
+002140*                REPROCESSED THE WHOLE DAY.  THE CHECK NOW RUNS
+002150*                AFTER THE READ AND COMPARES THE CHECKPOINT'S
+002160*                RUN DATE TO EX-TODAY, WHICH IS NOW POPULATED
+002170*                FROM THE SYSTEM DATE AT JOB START INSTEAD OF
+002180*                STAYING ZERO.
+002190* 08/08/2026 RH  EX-RECS-READ WAS NEVER SEEDED FROM THE SKIPPED
+002191*                COUNT ON A RESTART, SO 3000-WRITE-CHECKPOINT WAS
+002192*                CHECKPOINTING ONLY THE CURRENT RUN'S COUNT
+002193*                INSTEAD OF THE DAY'S TRUE CUMULATIVE POSITION -
+002194*                A SECOND RESTART WOULD THEN UNDER-SKIP AND
+002195*                REPROCESS RECORDS ALREADY REPORTED ON.  1000-
+002196*                INITIALIZE NOW SEEDS EX-RECS-READ FROM
+002197*                EX-SKIP-COUNT WHEN A CHECKPOINT IS FOUND.  THE
+002198*                RUNNING TOTALS ARE NOW CHECKPOINTED AND RESTORED
+002199*                THE SAME WAY, SO A RESTARTED RUN'S TRAILER
+002201*                REFLECTS THE WHOLE DAY, NOT JUST THE PART
+002202*                PROCESSED SINCE THE RESTART.  ALSO DROPPED
+002203*                EX-DISP-BALANCE, AN UNUSED WORKING FIELD.
+002200*-----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT AUDTIN   ASSIGN TO AUDTIN
+002700                     ORGANIZATION IS SEQUENTIAL.
+002800     SELECT ACCTMAST ASSIGN TO ACCTMAST
+002900                     ORGANIZATION IS INDEXED
+003000                     ACCESS MODE IS RANDOM
+003100                     RECORD KEY IS AC-ACCT-NO.
+003200     SELECT CKPTFILE ASSIGN TO CKPTFILE
+003300                     ORGANIZATION IS SEQUENTIAL.
+003400     SELECT RPTOUT   ASSIGN TO RPTOUT
+003500                     ORGANIZATION IS SEQUENTIAL.
+003600*-----------------------------------------------------------------
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900*-----------------------------------------------------------------
+004000* AUDTIN - THE DAY'S AUDIT TRAIL, OFFLOADED FROM TD QUEUE AUDT.
+004100* SAME LAYOUT AS AU-AUDIT-RECORD IN CICSCOB.
+004200*-----------------------------------------------------------------
+004300 FD  AUDTIN
+004400     RECORDING MODE IS F.
+004500     COPY AUDREC.
+005300*-----------------------------------------------------------------
+005400* ACCTMAST - THE SAME VSAM KSDS ACCOUNT MASTER CICSCOB READS
+005500* ONLINE (FILE ACCTMS).  SHARED COPYBOOK WITH CICSCOB.
+005600*-----------------------------------------------------------------
+005700 FD  ACCTMAST.
+005800     COPY ACCTREC.
+006500*-----------------------------------------------------------------
+006600* CKPTFILE - A ONE-RECORD RESTART CONTROL FILE.  REWRITTEN IN
+006700* FULL EVERY EX-CKPT-INTERVAL RECORDS.  ON RESTART THE PROGRAM
+006800* READS THIS TO FIND OUT HOW MANY AUDTIN RECORDS IT ALREADY
+006900* PROCESSED AND SKIPS THAT MANY BEFORE RESUMING.
+007000*-----------------------------------------------------------------
+007100 FD  CKPTFILE
+007200     RECORDING MODE IS F.
+007300 01  EX-CKPT-RECORD.
+007400     02  EX-CKPT-RUNDATE    PIC 9(08).
+007500     02  EX-CKPT-COUNT      PIC 9(09).
+007600     02  EX-CKPT-LASTKEY    PIC X(10).
+007650     02  EX-CKPT-TOT-ACCTS  PIC 9(07).
+007660     02  EX-CKPT-TOT-BAL    PIC S9(11)V99.
+007700*-----------------------------------------------------------------
+007800* RPTOUT - THE PRINTED SUMMARY REPORT.  COLUMN 1 IS STANDARD
+007900* CARRIAGE CONTROL (' '=SINGLE SPACE, '1'=NEW PAGE).
+008000*-----------------------------------------------------------------
+008100 FD  RPTOUT
+008200     RECORDING MODE IS F.
+008300 01  EX-RPT-LINE            PIC X(133).
+008400*-----------------------------------------------------------------
+008500 WORKING-STORAGE SECTION.
+008600*-----------------------------------------------------------------
+008700 01  EX-SWITCHES.
+008800     02  EX-AUDTIN-EOF-SW   PIC X(01)  VALUE 'N'.
+008900         88  EX-AUDTIN-EOF  VALUE 'Y'.
+009000     02  EX-CKPT-FOUND-SW   PIC X(01)  VALUE 'N'.
+009100         88  EX-CKPT-FOUND  VALUE 'Y'.
+009200     02  EX-ACCT-FOUND-SW   PIC X(01)  VALUE 'N'.
+009300         88  EX-ACCT-FOUND  VALUE 'Y'.
+009400*-----------------------------------------------------------------
+009500 77  EX-CKPT-INTERVAL       PIC 9(05) COMP VALUE 100.
+009600 77  EX-RECS-READ           PIC 9(09) COMP VALUE ZERO.
+009700 77  EX-RECS-SINCE-CKPT     PIC 9(09) COMP VALUE ZERO.
+009800 77  EX-SKIP-COUNT          PIC 9(09) COMP VALUE ZERO.
+009900 77  EX-SKIPPED-SO-FAR      PIC 9(09) COMP VALUE ZERO.
+010000 77  EX-TODAY               PIC 9(08) VALUE ZERO.
+010100 77  EX-TOT-ACCOUNTS        PIC 9(07) COMP VALUE ZERO.
+010200 77  EX-TOT-BALANCE         PIC S9(11)V99 COMP-3 VALUE ZERO.
+010400*-----------------------------------------------------------------
+010500 01  EX-RPT-HEADING1.
+010600     02  FILLER             PIC X(01)  VALUE '1'.
+010700     02  FILLER             PIC X(43)  VALUE
+010800         'ACCTEXT - NIGHTLY ACCOUNT ACTIVITY EXTRACT'.
+010900 01  EX-RPT-HEADING2.
+011000     02  FILLER             PIC X(01)  VALUE ' '.
+011100     02  FILLER             PIC X(12)  VALUE 'TRAN  TERM'.
+011200     02  FILLER             PIC X(12)  VALUE 'USERID'.
+011300     02  FILLER             PIC X(06)  VALUE 'FUNC'.
+011400     02  FILLER             PIC X(12)  VALUE 'ACCT-NO'.
+011500     02  FILLER             PIC X(30)  VALUE 'CUSTOMER NAME'.
+011600     02  FILLER             PIC X(15)  VALUE 'BALANCE'.
+011700 01  EX-RPT-DETAIL.
+011800     02  FILLER             PIC X(01)  VALUE ' '.
+011900     02  EX-RPT-TRANID      PIC X(04).
+012000     02  FILLER             PIC X(02)  VALUE SPACE.
+012100     02  EX-RPT-TERMID      PIC X(04).
+012200     02  FILLER             PIC X(02)  VALUE SPACE.
+012300     02  EX-RPT-USERID      PIC X(08).
+012400     02  FILLER             PIC X(02)  VALUE SPACE.
+012500     02  EX-RPT-FUNCTION    PIC X(02).
+012600     02  FILLER             PIC X(04)  VALUE SPACE.
+012700     02  EX-RPT-ACCTNO      PIC X(10).
+012800     02  FILLER             PIC X(02)  VALUE SPACE.
+012900     02  EX-RPT-CUSTNAME    PIC X(30).
+013000     02  EX-RPT-BALANCE     PIC -(9)9.99.
+013100 01  EX-RPT-TRAILER1.
+013200     02  FILLER             PIC X(01)  VALUE ' '.
+013300     02  FILLER             PIC X(24)  VALUE
+013400         'TOTAL ACCOUNTS PROCESSED'.
+013500     02  EX-RPT-TOT-ACCTS   PIC ZZZ,ZZ9.
+013600 01  EX-RPT-TRAILER2.
+013700     02  FILLER             PIC X(01)  VALUE ' '.
+013800     02  FILLER             PIC X(24)  VALUE
+013900         'TOTAL BALANCE ON FILE .'.
+014000     02  EX-RPT-TOT-BAL     PIC -(9)9.99.
+014100*-----------------------------------------------------------------
+014200 PROCEDURE DIVISION.
+014300*-----------------------------------------------------------------
+014400* 0000-MAINLINE
+014500*-----------------------------------------------------------------
+014600 0000-MAINLINE.
+014700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014800     PERFORM 2000-PROCESS-AUDIT-RECORD THRU 2000-EXIT
+014900         UNTIL EX-AUDTIN-EOF.
+015000     PERFORM 4000-FINALIZE THRU 4000-EXIT.
+015100     GO TO 0000-EXIT.
+015200 0000-EXIT.
+015300     STOP RUN.
+015400*-----------------------------------------------------------------
+015500* 1000-INITIALIZE  -  OPEN THE FILES, PICK UP A PRIOR CHECKPOINT
+015600*                     IF ONE EXISTS, AND PRINT THE REPORT
+015700*                     HEADINGS.
+015800*-----------------------------------------------------------------
+015900 1000-INITIALIZE.
+015950     ACCEPT EX-TODAY        FROM DATE YYYYMMDD.
+016000     OPEN INPUT  AUDTIN.
+016100     OPEN INPUT  ACCTMAST.
+016200     OPEN OUTPUT RPTOUT.
+016300     WRITE EX-RPT-LINE FROM EX-RPT-HEADING1.
+016400     WRITE EX-RPT-LINE FROM EX-RPT-HEADING2.
+016500     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+016600     IF EX-CKPT-FOUND
+016700         MOVE EX-CKPT-COUNT     TO EX-SKIP-COUNT
+016710         MOVE EX-SKIP-COUNT     TO EX-RECS-READ
+016720         MOVE EX-CKPT-TOT-ACCTS TO EX-TOT-ACCOUNTS
+016730         MOVE EX-CKPT-TOT-BAL   TO EX-TOT-BALANCE
+016800         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+016900             UNTIL EX-SKIPPED-SO-FAR >= EX-SKIP-COUNT
+017000                OR EX-AUDTIN-EOF
+017100     END-IF.
+017200 1000-EXIT.
+017300     EXIT.
+017400*-----------------------------------------------------------------
+017500* 1100-READ-CHECKPOINT  -  LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+017600*                          RUN OF THIS JOB THAT DIED PARTWAY
+017700*                          THROUGH TODAY'S EXTRACT.
+017800*-----------------------------------------------------------------
+017900 1100-READ-CHECKPOINT.
+018000     OPEN INPUT CKPTFILE.
+018400     READ CKPTFILE
+018500         AT END
+018600             MOVE 'N'       TO EX-CKPT-FOUND-SW
+018650         NOT AT END
+018660             IF EX-CKPT-RUNDATE = EX-TODAY
+018670                 MOVE 'Y'   TO EX-CKPT-FOUND-SW
+018680             ELSE
+018690                 MOVE 'N'   TO EX-CKPT-FOUND-SW
+018695             END-IF
+018700     END-READ.
+019100     CLOSE CKPTFILE.
+019200 1100-EXIT.
+019300     EXIT.
+019400*-----------------------------------------------------------------
+019500* 1200-SKIP-PROCESSED  -  RESTART LOGIC - READ AND DISCARD THE
+019600*                         AUDTIN RECORDS A PRIOR RUN ALREADY
+019700*                         REPORTED ON, SO WE PICK UP EXACTLY
+019800*                         WHERE IT LEFT OFF.
+019900*-----------------------------------------------------------------
+020000 1200-SKIP-PROCESSED.
+020100     READ AUDTIN
+020200         AT END
+020300             MOVE 'Y'       TO EX-AUDTIN-EOF-SW
+020400     END-READ.
+020500     IF NOT EX-AUDTIN-EOF
+020600         ADD 1              TO EX-SKIPPED-SO-FAR
+020700     END-IF.
+020800 1200-EXIT.
+020900     EXIT.
+021000*-----------------------------------------------------------------
+021100* 2000-PROCESS-AUDIT-RECORD  -  READ ONE AUDIT ENTRY, LOOK UP
+021200*                               THE ACCOUNT, PRINT A DETAIL LINE
+021300*                               AND CHECKPOINT EVERY
+021400*                               EX-CKPT-INTERVAL RECORDS.
+021500*-----------------------------------------------------------------
+021600 2000-PROCESS-AUDIT-RECORD.
+021700     READ AUDTIN
+021800         AT END
+021900             MOVE 'Y'       TO EX-AUDTIN-EOF-SW
+022000     END-READ.
+022100     IF EX-AUDTIN-EOF
+022200         GO TO 2000-EXIT
+022300     END-IF.
+022400     ADD 1                  TO EX-RECS-READ EX-RECS-SINCE-CKPT.
+022500     PERFORM 2100-LOOKUP-ACCOUNT THRU 2100-EXIT.
+022600     PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+022700     IF EX-RECS-SINCE-CKPT >= EX-CKPT-INTERVAL
+022800         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+022900         MOVE ZERO          TO EX-RECS-SINCE-CKPT
+023000     END-IF.
+023100 2000-EXIT.
+023200     EXIT.
+023300*-----------------------------------------------------------------
+023400* 2100-LOOKUP-ACCOUNT  -  RANDOM READ OF THE VSAM ACCOUNT MASTER
+023500*                         FOR THE AUDIT ENTRY'S ACCOUNT NUMBER.
+023600*-----------------------------------------------------------------
+023700 2100-LOOKUP-ACCOUNT.
+023800     MOVE 'N'               TO EX-ACCT-FOUND-SW.
+023900     MOVE AU-ACCT-NO     TO AC-ACCT-NO.
+024000     IF AU-ACCT-NO = SPACE
+024100         GO TO 2100-EXIT
+024200     END-IF.
+024300     READ ACCTMAST
+024400         INVALID KEY
+024500             MOVE 'N'       TO EX-ACCT-FOUND-SW
+024600         NOT INVALID KEY
+024700             MOVE 'Y'       TO EX-ACCT-FOUND-SW
+024800             ADD 1          TO EX-TOT-ACCOUNTS
+024900             ADD AC-BALANCE TO EX-TOT-BALANCE
+025000     END-READ.
+025100 2100-EXIT.
+025200     EXIT.
+025300*-----------------------------------------------------------------
+025400* 2200-PRINT-DETAIL  -  WRITE ONE DETAIL LINE ON THE REPORT.
+025500*-----------------------------------------------------------------
+025600 2200-PRINT-DETAIL.
+025700     MOVE AU-TRANID      TO EX-RPT-TRANID.
+025800     MOVE AU-TERMID      TO EX-RPT-TERMID.
+025900     MOVE AU-USERID      TO EX-RPT-USERID.
+026000     MOVE AU-FUNCTION    TO EX-RPT-FUNCTION.
+026100     MOVE AU-ACCT-NO     TO EX-RPT-ACCTNO.
+026200     IF EX-ACCT-FOUND
+026300         MOVE AC-CUST-NAME  TO EX-RPT-CUSTNAME
+026400         MOVE AC-BALANCE    TO EX-RPT-BALANCE
+026500     ELSE
+026600         MOVE SPACE         TO EX-RPT-CUSTNAME
+026700         MOVE ZERO          TO EX-RPT-BALANCE
+026800     END-IF.
+026900     WRITE EX-RPT-LINE      FROM EX-RPT-DETAIL.
+027000 2200-EXIT.
+027100     EXIT.
+027200*-----------------------------------------------------------------
+027300* 3000-WRITE-CHECKPOINT  -  REWRITE THE ONE-RECORD RESTART FILE
+027400*                           WITH HOW FAR WE'VE GOTTEN.  IF THIS
+027500*                           JOB DIES BEFORE THE NEXT CHECKPOINT,
+027600*                           A RESUBMIT PICKS UP FROM HERE.
+027700*-----------------------------------------------------------------
+027800 3000-WRITE-CHECKPOINT.
+027900     OPEN OUTPUT CKPTFILE.
+028000     MOVE EX-TODAY          TO EX-CKPT-RUNDATE.
+028100     MOVE EX-RECS-READ      TO EX-CKPT-COUNT.
+028150     MOVE EX-TOT-ACCOUNTS   TO EX-CKPT-TOT-ACCTS.
+028160     MOVE EX-TOT-BALANCE    TO EX-CKPT-TOT-BAL.
+028200     MOVE AU-ACCT-NO     TO EX-CKPT-LASTKEY.
+028300     WRITE EX-CKPT-RECORD.
+028400     CLOSE CKPTFILE.
+028500 3000-EXIT.
+028600     EXIT.
+028700*-----------------------------------------------------------------
+028800* 4000-FINALIZE  -  PRINT THE SUMMARY TRAILER, CLEAR THE
+028900*                   CHECKPOINT (THIS RUN FINISHED CLEAN, SO A
+029000*                   FUTURE RESTART HAS NOTHING TO SKIP) AND
+029100*                   CLOSE EVERYTHING.
+029200*-----------------------------------------------------------------
+029300 4000-FINALIZE.
+029400     MOVE EX-TOT-ACCOUNTS   TO EX-RPT-TOT-ACCTS.
+029500     WRITE EX-RPT-LINE      FROM EX-RPT-TRAILER1.
+029600     MOVE EX-TOT-BALANCE    TO EX-RPT-TOT-BAL.
+029700     WRITE EX-RPT-LINE      FROM EX-RPT-TRAILER2.
+029800     OPEN OUTPUT CKPTFILE.
+029900     MOVE ZERO              TO EX-CKPT-RUNDATE
+030000                               EX-CKPT-COUNT
+030050                               EX-CKPT-TOT-ACCTS
+030060                               EX-CKPT-TOT-BAL.
+030100     MOVE SPACE             TO EX-CKPT-LASTKEY.
+030200     WRITE EX-CKPT-RECORD.
+030300     CLOSE CKPTFILE.
+030400     CLOSE AUDTIN ACCTMAST RPTOUT.
+030500 4000-EXIT.
+030600     EXIT.
+030700*-----------------------------------------------------------------
