@@ -0,0 +1,125 @@
+000100*-----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CICSACM.
+000600 AUTHOR.        R HALVERSEN.
+000700 INSTALLATION.  DATA PROCESSING.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*-----------------------------------------------------------------
+001300* 08/08/2026 RH  NEW PROGRAM.  ACCOUNT MAINTENANCE FUNCTION
+001400*                XCTL'D TO FROM OPTION 2 OF THE CICSMENU MAIN
+001500*                MENU.  MAINTENANCE ITSELF IS NOT YET BUILT -
+001600*                THIS STUB JUST TELLS THE OPERATOR SO AND HANDS
+001700*                CONTROL BACK TO THE MENU.
+001750* 08/08/2026 RH  SWITCHED THE COMMAREA LAYOUT TO THE SHARED
+001760*                CICSCA/CICSCAL COPYBOOKS.
+001770* 08/08/2026 RH  CHECKS THE AUTHORIZATION SWITCH CARRIED IN THE
+001780*                COMMAREA (SET BY CICSMENU FROM THE AUTHTAB
+001790*                TABLE) SO THIS FUNCTION STILL REFUSES AN
+001792*                UNAUTHORIZED OPERATOR EVEN IF REACHED SOME WAY
+001794*                OTHER THAN THROUGH THE MENU'S OWN CHECK.
+001796* 08/08/2026 RH  LOWERS THE NEW AM-SCREEN-SW SWITCH BEFORE
+001797*                XCTL-ING BACK TO CICSMENU SO THE MENU KNOWS ITS
+001798*                OWN MAP IS NOT ON THE SCREEN AND MUST REPAINT.
+001799*                ALSO NOW CHECKS THE RESP FROM SEND TEXT AND
+001801*                ROUTES TO A CLEAN ERROR RETURN INSTEAD OF
+001802*                IGNORING IT.
+001804* 08/08/2026 RH  THE XCTL BACK TO CICSMENU HAD NO RESP, SO A
+001805*                DISABLED OR MISSING CICSMENU WOULD HAVE ABENDED
+001806*                (PGMIDERR) INSTEAD OF GIVING A PLAIN ERROR
+001807*                SCREEN LIKE THE REST OF THIS PROGRAM ALREADY
+001808*                DOES - ADDED RESP AND A CHECK.  ALSO DROPPED THE
+001809*                LOCAL AM-NOAUTHTEXT LITERAL IN FAVOR OF THE NEW
+001810*                SHARED MS-NOAUTHTEXT IN CICSMSG.
+001803*-----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000*-----------------------------------------------------------------
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*-----------------------------------------------------------------
+002400* COMMAREA WORKING COPY.  SAME LAYOUT AS THE COMMAREA CARRIED BY
+002500* CICSCOB/CICSMENU/CICSRPT - LAST ACTION CODE AND OPERATOR
+002600* USERID.
+002700*-----------------------------------------------------------------
+002800     COPY CICSCA  REPLACING ==CA-COMMAREA==    BY ==AM-COMMAREA==
+002810         ==CA-LAST-ACTION== BY ==AM-LAST-ACTION==
+002820         ==CA-USERID==      BY ==AM-USERID==
+002830         ==CA-AUTH-SW==     BY ==AM-AUTH-SW==
+002840         ==CA-AUTHORIZED==  BY ==AM-AUTHORIZED==
+002850         ==CA-SCREEN-SW==   BY ==AM-SCREEN-SW==
+002860         ==CA-SCREEN-UP==   BY ==AM-SCREEN-UP==.
+003100*-----------------------------------------------------------------
+003200* STANDALONE WORK FIELDS.
+003300*-----------------------------------------------------------------
+003400 77  AM-RESP2               PIC S9(08) COMP.
+003500 77  AM-MSGTEXT             PIC X(47)  VALUE
+003600       'ACCT MAINTENANCE NOT YET BUILT - BACK TO MENU'.
+003660     COPY CICSMSG REPLACING ==MS-ERRTEXT==    BY ==AM-ERRTEXT==
+003665         ==MS-NOAUTHTEXT== BY ==AM-NOAUTHTEXT==.
+003700*-----------------------------------------------------------------
+003800 LINKAGE SECTION.
+003900*-----------------------------------------------------------------
+004000     COPY CICSCAL REPLACING ==CAL-LAST-ACTION== BY
+004010         ==AM-IN-LAST-ACTION==
+004020         ==CAL-USERID== BY ==AM-IN-USERID==
+004030         ==CAL-AUTH-SW== BY ==AM-IN-AUTH-SW==
+004040         ==CAL-SCREEN-SW== BY ==AM-IN-SCREEN-SW==.
+004300*-----------------------------------------------------------------
+004400 PROCEDURE DIVISION.
+004500*-----------------------------------------------------------------
+004600* 0000-MAINLINE
+004700*-----------------------------------------------------------------
+004800 0000-MAINLINE.
+004900     IF EIBCALEN = ZERO
+005000         MOVE SPACE         TO AM-COMMAREA
+005100     ELSE
+005200         MOVE AM-IN-LAST-ACTION TO AM-LAST-ACTION
+005300         MOVE AM-IN-USERID      TO AM-USERID
+005350         MOVE AM-IN-AUTH-SW     TO AM-AUTH-SW
+005400     END-IF.
+005500     MOVE 'AM'              TO AM-LAST-ACTION.
+005520     IF NOT AM-AUTHORIZED
+005540         MOVE AM-NOAUTHTEXT     TO AM-MSGTEXT
+005560     END-IF.
+005600     EXEC CICS SEND TEXT FROM(AM-MSGTEXT)
+005700                    LENGTH(LENGTH OF AM-MSGTEXT)
+005800                    ERASE
+005900                    RESP(AM-RESP2)
+006000     END-EXEC.
+006010     IF AM-RESP2 NOT = DFHRESP(NORMAL)
+006020         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+006030         GO TO 0000-EXIT
+006040     END-IF.
+006050     MOVE 'N'               TO AM-SCREEN-SW.
+006100     EXEC CICS XCTL PROGRAM('CICSMENU')
+006200                    COMMAREA(AM-COMMAREA)
+006300                    LENGTH(LENGTH OF AM-COMMAREA)
+006350                    RESP(AM-RESP2)
+006400     END-EXEC.
+006450     IF AM-RESP2 NOT = DFHRESP(NORMAL)
+006470         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+006490     END-IF.
+006500     GO TO 0000-EXIT.
+006600 0000-EXIT.
+006700     EXIT.
+006800*-----------------------------------------------------------------
+006810* 9000-SEND-ERROR-SCREEN  -  A SEND TEXT CAME BACK WITH AN
+006820*                            ABNORMAL RESP - TELL THE OPERATOR IN
+006830*                            PLAIN TEXT AND END THE TASK CLEANLY
+006840*                            RATHER THAN ABENDING.
+006850*-----------------------------------------------------------------
+006860 9000-SEND-ERROR-SCREEN.
+006870     EXEC CICS SEND TEXT FROM(AM-ERRTEXT)
+006880                    LENGTH(LENGTH OF AM-ERRTEXT)
+006890                    ERASE
+006900                    RESP(AM-RESP2)
+006910     END-EXEC.
+006920     EXEC CICS RETURN
+006930     END-EXEC.
+006940 9000-EXIT.
+006950     EXIT.
+006960*-----------------------------------------------------------------
