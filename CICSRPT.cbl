@@ -0,0 +1,118 @@
+000100*-----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CICSRPT.
+000600 AUTHOR.        R HALVERSEN.
+000700 INSTALLATION.  DATA PROCESSING.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*-----------------------------------------------------------------
+001300* 08/08/2026 RH  NEW PROGRAM.  REPORTS FUNCTION XCTL'D TO FROM
+001400*                OPTION 3 OF THE CICSMENU MAIN MENU.  ONLINE
+001500*                REPORTING ISN'T BUILT YET - REPORTS ARE
+001600*                PRODUCED BY THE NIGHTLY ACCTEXT BATCH EXTRACT.
+001700*                THIS STUB TELLS THE OPERATOR THAT AND HANDS
+001800*                CONTROL BACK TO THE MENU.
+001850* 08/08/2026 RH  SWITCHED THE COMMAREA LAYOUT TO THE SHARED
+001860*                CICSCA/CICSCAL COPYBOOKS.
+001870* 08/08/2026 RH  THE CICSCA/CICSCAL REPLACING CLAUSES WERE
+001872*                MISSING THE AUTH-SW PAIR, SO THE INBOUND
+001874*                AUTHORIZATION SWITCH WAS NEVER BEING CARRIED
+001876*                FORWARD - NOW FIXED.  ALSO LOWERS THE NEW
+001878*                RP-SCREEN-SW SWITCH BEFORE XCTL-ING BACK TO
+001880*                CICSMENU SO THE MENU KNOWS TO REPAINT ITS OWN
+001882*                MAP, AND CHECKS THE RESP FROM SEND TEXT,
+001884*                ROUTING TO A CLEAN ERROR RETURN ON AN ABNORMAL
+001886*                RESP INSTEAD OF IGNORING IT.
+001888* 08/08/2026 RH  THE XCTL BACK TO CICSMENU HAD NO RESP, SO A
+001890*                DISABLED OR MISSING CICSMENU WOULD HAVE ABENDED
+001892*                (PGMIDERR) INSTEAD OF GIVING A PLAIN ERROR
+001894*                SCREEN LIKE THE REST OF THIS PROGRAM ALREADY
+001896*                DOES - ADDED RESP AND A CHECK.
+001900*-----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100*-----------------------------------------------------------------
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*-----------------------------------------------------------------
+002500* COMMAREA WORKING COPY.  SAME LAYOUT AS THE COMMAREA CARRIED BY
+002600* CICSCOB/CICSMENU/CICSACM - LAST ACTION CODE AND OPERATOR
+002700* USERID.
+002800*-----------------------------------------------------------------
+002900     COPY CICSCA  REPLACING ==CA-COMMAREA==    BY ==RP-COMMAREA==
+002910         ==CA-LAST-ACTION== BY ==RP-LAST-ACTION==
+002920         ==CA-USERID==      BY ==RP-USERID==
+002930         ==CA-AUTH-SW==     BY ==RP-AUTH-SW==
+002940         ==CA-AUTHORIZED==  BY ==RP-AUTHORIZED==
+002950         ==CA-SCREEN-SW==   BY ==RP-SCREEN-SW==
+002960         ==CA-SCREEN-UP==   BY ==RP-SCREEN-UP==.
+003200*-----------------------------------------------------------------
+003300* STANDALONE WORK FIELDS.
+003400*-----------------------------------------------------------------
+003500 77  RP-RESP2               PIC S9(08) COMP.
+003600 77  RP-MSGTEXT             PIC X(58)  VALUE
+003700            'SEE THE NIGHTLY ACCTEXT REPORT - RETURNING TO MENU'.
+003750     COPY CICSMSG REPLACING ==MS-ERRTEXT== BY ==RP-ERRTEXT==.
+003800*-----------------------------------------------------------------
+003900 LINKAGE SECTION.
+004000*-----------------------------------------------------------------
+004100     COPY CICSCAL REPLACING ==CAL-LAST-ACTION== BY
+004110         ==RP-IN-LAST-ACTION==
+004120         ==CAL-USERID== BY ==RP-IN-USERID==
+004130         ==CAL-AUTH-SW== BY ==RP-IN-AUTH-SW==
+004140         ==CAL-SCREEN-SW== BY ==RP-IN-SCREEN-SW==.
+004400*-----------------------------------------------------------------
+004500 PROCEDURE DIVISION.
+004600*-----------------------------------------------------------------
+004700* 0000-MAINLINE
+004800*-----------------------------------------------------------------
+004900 0000-MAINLINE.
+005000     IF EIBCALEN = ZERO
+005100         MOVE SPACE         TO RP-COMMAREA
+005200     ELSE
+005300         MOVE RP-IN-LAST-ACTION TO RP-LAST-ACTION
+005400         MOVE RP-IN-USERID      TO RP-USERID
+005450         MOVE RP-IN-AUTH-SW     TO RP-AUTH-SW
+005500     END-IF.
+005600     MOVE 'RP'              TO RP-LAST-ACTION.
+005700     EXEC CICS SEND TEXT FROM(RP-MSGTEXT)
+005800                    LENGTH(LENGTH OF RP-MSGTEXT)
+005900                    ERASE
+006000                    RESP(RP-RESP2)
+006100     END-EXEC.
+006110     IF RP-RESP2 NOT = DFHRESP(NORMAL)
+006120         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+006130         GO TO 0000-EXIT
+006140     END-IF.
+006150     MOVE 'N'               TO RP-SCREEN-SW.
+006200     EXEC CICS XCTL PROGRAM('CICSMENU')
+006300                    COMMAREA(RP-COMMAREA)
+006400                    LENGTH(LENGTH OF RP-COMMAREA)
+006450                    RESP(RP-RESP2)
+006500     END-EXEC.
+006550     IF RP-RESP2 NOT = DFHRESP(NORMAL)
+006570         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+006590     END-IF.
+006600     GO TO 0000-EXIT.
+006700 0000-EXIT.
+006800     EXIT.
+006900*-----------------------------------------------------------------
+006910* 9000-SEND-ERROR-SCREEN  -  A SEND TEXT CAME BACK WITH AN
+006920*                            ABNORMAL RESP - TELL THE OPERATOR IN
+006930*                            PLAIN TEXT AND END THE TASK CLEANLY
+006940*                            RATHER THAN ABENDING.
+006950*-----------------------------------------------------------------
+006960 9000-SEND-ERROR-SCREEN.
+006970     EXEC CICS SEND TEXT FROM(RP-ERRTEXT)
+006980                    LENGTH(LENGTH OF RP-ERRTEXT)
+006990                    ERASE
+007000                    RESP(RP-RESP2)
+007010     END-EXEC.
+007020     EXEC CICS RETURN
+007030     END-EXEC.
+007040 9000-EXIT.
+007050     EXIT.
+007060*-----------------------------------------------------------------
