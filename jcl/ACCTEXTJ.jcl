@@ -0,0 +1,24 @@
+//ACCTEXTJ JOB (ACCTG),'NIGHTLY ACCT EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH EXTRACT OVER THE CICSCOB AUDIT TRAIL.
+//* 08/08/2026 RH  NEW JOB FOR PROGRAM ACCTEXT.
+//*
+//* RESTART NOTE -  ACCTEXT CHECKPOINTS ITSELF EVERY 100 AUDIT
+//*   RECORDS INTO THE CKPTFILE DD BELOW.  IF THIS JOB ABENDS OR
+//*   IS CANCELLED PARTWAY THROUGH, DO NOT ALTER THE CKPTFILE -
+//*   JUST RESUBMIT THIS JOB AS-IS.  ACCTEXT READS ITS OWN
+//*   CHECKPOINT ON STARTUP AND SKIPS THE AUDTIN RECORDS IT
+//*   ALREADY REPORTED ON, SO A PLAIN RESUBMIT PICKS UP WHERE THE
+//*   PRIOR RUN LEFT OFF.  (A STEP-LEVEL RESTART, E.G.
+//*   //ACCTEXTJ JOB ...,RESTART=EXTRACT, ALSO WORKS BUT IS NOT
+//*   REQUIRED.)
+//*--------------------------------------------------------------*
+//EXTRACT  EXEC PGM=ACCTEXT
+//STEPLIB  DD   DSN=PROD.CICSCOB.LOADLIB,DISP=SHR
+//AUDTIN   DD   DSN=PROD.CICSCOB.AUDTIN,DISP=SHR
+//ACCTMAST DD   DSN=PROD.CICSCOB.ACCTMAST,DISP=SHR
+//CKPTFILE DD   DSN=PROD.CICSCOB.ACCTEXT.CKPT,DISP=OLD
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
