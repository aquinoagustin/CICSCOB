@@ -0,0 +1,310 @@
+000100*-----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CICSMENU.
+000600 AUTHOR.        R HALVERSEN.
+000700 INSTALLATION.  DATA PROCESSING.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*-----------------------------------------------------------------
+001300* 08/08/2026 RH  NEW PROGRAM.  TRANSACTION CICM IS NOW THE ONE
+001400*                REAL ENTRY POINT INTO THE CICSCOB SUITE - A
+001500*                NUMBERED MENU (MAPSET CICSMS2, MAP CICSM2) THAT
+001600*                XCTLS TO THE PROGRAM BEHIND EACH FUNCTION.
+001650* 08/08/2026 RH  SWITCHED THE COMMAREA AND ERROR-TEXT LAYOUTS TO
+001660*                THE SHARED CICSCA/CICSCAL/CICSMSG COPYBOOKS.
+001670* 08/08/2026 RH  FIRST ENTRY NOW ASSIGNS THE REAL SIGNED-ON
+001680*                USERID (ASSIGN USERID) INSTEAD OF CARRYING
+001690*                BLANKS, AND CHECKS IT AGAINST THE AUTHTAB
+001692*                AUTHORIZATION TABLE.  OPTION 2 (ACCOUNT
+001694*                MAINTENANCE) IS NOW RESTRICTED TO AUTHORIZED
+001696*                USERIDS.
+001698* 08/08/2026 RH  THE RE-ENTRY SEND MAP NOW USES DATAONLY INSTEAD
+001699*                OF ERASE SO ONLY THE VARIABLE FIELDS ARE
+001701*                RETRANSMITTED ON EACH OPTION ENTERED, NOT THE
+001702*                WHOLE SCREEN.  THE FIRST-ENTRY SEND STILL USES
+001703*                ERASE.
+001705* 08/08/2026 RH  EIBCALEN ALONE DOES NOT TELL A GENUINE RE-ENTRY
+001706*                FROM CICSACM OR CICSRPT XCTL-ING BACK IN WITH
+001707*                THEIR OWN SCREEN STILL UP (COMMAREA NOT EMPTY,
+001708*                BUT OUR OWN MAP WAS NEVER SENT) - FIRST ENTRY
+001709*                IS NOW ALSO KEYED OFF THE NEW CM-SCREEN-SW
+001710*                SWITCH IN THE SHARED COMMAREA, RAISED AFTER WE
+001711*                PAINT OUR OWN MAP AND LOWERED BEFORE WE HAND
+001712*                OFF TO ANOTHER PROGRAM.
+001713* 08/08/2026 RH  RECEIVE MAP HAD NO RESP AND NO MAPFAIL CHECK, SO
+001714*                AN OPERATOR PRESSING A PF KEY RIGHT AFTER THE
+001715*                MENU PAINTED, BEFORE KEYING ANYTHING, ABENDED
+001716*                THE TASK - ADDED RESP(CM-RESP) TO THE RECEIVE
+001717*                AND A CHECK FOR DFHRESP(MAPFAIL) THAT RE-SENDS
+001718*                THE CURRENT MAP INSTEAD OF FALLING INTO THE
+001719*                EIBAID/EVALUATE LOGIC WITH NO FIELDS RECEIVED.
+001720* 08/08/2026 RH  MORE REVIEW FIXES.  (1) EIBAID WAS BEING TESTED
+001721*                AGAINST DFHPF1/DFHPF2/DFHPF3/DFHPF12 WITH NO
+001722*                COPY DFHAID ANYWHERE IN THE PROGRAM - ADDED IT.
+001723*                (2) THE THREE XCTLS OUT OF THE MENU HAD NO RESP,
+001724*                SO A DISABLED OR MISSING TARGET PROGRAM WOULD
+001725*                HAVE ABENDED (PGMIDERR) INSTEAD OF GIVING A
+001726*                PLAIN ERROR SCREEN LIKE EVERYTHING ELSE TOUCHING
+001727*                THE TERMINAL/TASK STATE IN THIS PROGRAM ALREADY
+001728*                DOES - ADDED RESP AND A CHECK TO EACH ONE.  (3)
+001729*                THE "NOT AUTHORIZED" TEXT WAS ITS OWN LOCAL
+001730*                LITERAL HERE AND IN CICSCOB/CICSACM - MOVED IT
+001731*                INTO CICSMSG AS MS-NOAUTHTEXT ALONGSIDE THE
+001732*                EXISTING TERMINAL-ERROR TEXT.
+001700*-----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900*-----------------------------------------------------------------
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*-----------------------------------------------------------------
+002300* SYMBOLIC MAP FOR MAPSET CICSMS2, MAP CICSM2.
+002400*-----------------------------------------------------------------
+002500     COPY CICSM2.
+002510*-----------------------------------------------------------------
+002520* CICS-SUPPLIED AID VALUES (DFHENTER, DFHPF1-24, DFHCLEAR, ETC.)
+002530* FOR TESTING EIBAID AGAINST THE PF KEY THE OPERATOR PRESSED.
+002540*-----------------------------------------------------------------
+002550     COPY DFHAID.
+002600*-----------------------------------------------------------------
+002700* COMMAREA WORKING COPY.  SAME LAYOUT AS THE COMMAREA CARRIED BY
+002800* CICSCOB/CICSACM/CICSRPT - LAST ACTION CODE AND OPERATOR USERID.
+002900*-----------------------------------------------------------------
+003000     COPY CICSCA  REPLACING ==CA-COMMAREA==    BY ==CM-COMMAREA==
+003010         ==CA-LAST-ACTION== BY ==CM-LAST-ACTION==
+003020         ==CA-USERID==      BY ==CM-USERID==
+003030         ==CA-AUTH-SW==     BY ==CM-AUTH-SW==
+003040         ==CA-AUTHORIZED==  BY ==CM-AUTHORIZED==
+003050         ==CA-SCREEN-SW==   BY ==CM-SCREEN-SW==
+003060         ==CA-SCREEN-UP==   BY ==CM-SCREEN-UP==.
+003200*-----------------------------------------------------------------
+003210* AUTHORIZATION TABLE - SEE WHO'S ALLOWED AT OPTION 2.
+003220*-----------------------------------------------------------------
+003230     COPY AUTHTAB.
+003300*-----------------------------------------------------------------
+003400* STANDALONE WORK FIELDS.
+003500*-----------------------------------------------------------------
+003600 77  CM-MAPSET              PIC X(08)  VALUE 'CICSMS2'.
+003700 77  CM-MAPNAME             PIC X(08)  VALUE 'CICSM2'.
+003800 77  CM-CALEN               PIC S9(04) COMP.
+003900 77  CM-RESP                PIC S9(08) COMP.
+004000 77  CM-RESP2               PIC S9(08) COMP.
+004050 77  CM-AUTH-IX             PIC 9(03) COMP.
+004100     COPY CICSMSG REPLACING ==MS-ERRTEXT==    BY ==CM-ERRTEXT==
+004110         ==MS-NOAUTHTEXT== BY ==CM-NOAUTHTEXT==.
+004300 77  CM-SIGNOFFTXT          PIC X(22)  VALUE
+004400            'SIGNED OFF - GOOD BYE.'.
+004500*-----------------------------------------------------------------
+004600 LINKAGE SECTION.
+004700*-----------------------------------------------------------------
+004800     COPY CICSCAL REPLACING ==CAL-LAST-ACTION== BY
+004810         ==CM-IN-LAST-ACTION==
+004820         ==CAL-USERID== BY ==CM-IN-USERID==
+004830         ==CAL-AUTH-SW== BY ==CM-IN-AUTH-SW==
+004840         ==CAL-SCREEN-SW== BY ==CM-IN-SCREEN-SW==.
+005100*-----------------------------------------------------------------
+005200 PROCEDURE DIVISION.
+005300*-----------------------------------------------------------------
+005400* 0000-MAINLINE
+005500*-----------------------------------------------------------------
+005600 0000-MAINLINE.
+005700     MOVE EIBCALEN          TO CM-CALEN.
+005800     PERFORM 1000-LOAD-COMMAREA THRU 1000-EXIT.
+005900     IF CM-CALEN = ZERO OR NOT CM-SCREEN-UP
+006000         PERFORM 2000-SEND-INITIAL-MAP THRU 2000-EXIT
+006100     ELSE
+006200         PERFORM 3000-RECEIVE-AND-PROCESS THRU 3000-EXIT
+006300     END-IF.
+006400     IF CM-RESP NOT = DFHRESP(NORMAL)
+006500         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+006600         GO TO 0000-EXIT
+006700     END-IF.
+006800     EXEC CICS RETURN TRANSID('CICM')
+006900                     COMMAREA(CM-COMMAREA)
+007000                     LENGTH(LENGTH OF CM-COMMAREA)
+007100                     RESP(CM-RESP)
+007200     END-EXEC.
+007300     IF CM-RESP NOT = DFHRESP(NORMAL)
+007400         PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+007500     END-IF.
+007600     GO TO 0000-EXIT.
+007700 0000-EXIT.
+007800     EXIT.
+007900*-----------------------------------------------------------------
+008000* 1000-LOAD-COMMAREA  -  PICK UP WHATEVER CAME IN ON THE
+008100*                        COMMAREA, OR START CLEAN ON FIRST ENTRY.
+008200*-----------------------------------------------------------------
+008300 1000-LOAD-COMMAREA.
+008400     IF CM-CALEN = ZERO
+008500         MOVE SPACE         TO CM-COMMAREA
+008510         EXEC CICS ASSIGN USERID(CM-USERID)
+008520         END-EXEC
+008530         PERFORM 2600-CHECK-AUTHORIZATION THRU 2600-EXIT
+008600     ELSE
+008700         MOVE CM-IN-LAST-ACTION TO CM-LAST-ACTION
+008800         MOVE CM-IN-USERID      TO CM-USERID
+008810         MOVE CM-IN-AUTH-SW     TO CM-AUTH-SW
+008820         MOVE CM-IN-SCREEN-SW   TO CM-SCREEN-SW
+008900     END-IF.
+009000 1000-EXIT.
+009100     EXIT.
+009200*-----------------------------------------------------------------
+009210* 2600-CHECK-AUTHORIZATION  -  SEARCH THE AUTHTAB TABLE FOR THE
+009220*                              SIGNED-ON USERID TO SEE IF IT IS
+009230*                              CLEARED FOR SENSITIVE FUNCTIONS.
+009240*-----------------------------------------------------------------
+009250 2600-CHECK-AUTHORIZATION.
+009260     MOVE 'N'               TO CM-AUTH-SW.
+009270     PERFORM 2610-SEARCH-AUTHTAB THRU 2610-EXIT
+009280         VARYING CM-AUTH-IX FROM 1 BY 1
+009290         UNTIL CM-AUTH-IX > AT-AUTH-COUNT
+009292            OR CM-AUTHORIZED.
+009294 2600-EXIT.
+009296     EXIT.
+009298*-----------------------------------------------------------------
+009299* 2610-SEARCH-AUTHTAB  -  COMPARE ONE AUTHTAB ENTRY TO THE
+009299*                        SIGNED-ON USERID.
+009299*-----------------------------------------------------------------
+009301 2610-SEARCH-AUTHTAB.
+009302     IF AT-AUTH-ENTRY(CM-AUTH-IX) = CM-USERID
+009303         MOVE 'Y'           TO CM-AUTH-SW
+009304     END-IF.
+009305 2610-EXIT.
+009306     EXIT.
+009300*-----------------------------------------------------------------
+009310* 2000-SEND-INITIAL-MAP  -  FIRST ENTRY - PAINT THE MENU.
+009400*-----------------------------------------------------------------
+009500 2000-SEND-INITIAL-MAP.
+009600     MOVE LOW-VALUE         TO CICSM2O.
+009700     MOVE SPACE             TO MNUMSGO.
+009800     MOVE CM-USERID         TO MNUUSERO.
+009900     MOVE 'FT'              TO CM-LAST-ACTION.
+009950     MOVE 'Y'               TO CM-SCREEN-SW.
+010000     EXEC CICS SEND MAP(CM-MAPNAME)
+010100                    MAPSET(CM-MAPSET)
+010200                    FROM(CICSM2O)
+010300                    ERASE
+010400                    RESP(CM-RESP)
+010500     END-EXEC.
+010600 2000-EXIT.
+010700     EXIT.
+010800*-----------------------------------------------------------------
+010900* 3000-RECEIVE-AND-PROCESS  -  RE-ENTRY - FIND OUT WHICH OPTION
+011000*                              THE OPERATOR WANTS AND XCTL TO
+011100*                              THE PROGRAM THAT HANDLES IT.
+011200*-----------------------------------------------------------------
+011300 3000-RECEIVE-AND-PROCESS.
+011400     EXEC CICS RECEIVE MAP(CM-MAPNAME)
+011500                       MAPSET(CM-MAPSET)
+011600                       INTO(CICSM2I)
+011650                       RESP(CM-RESP)
+011700     END-EXEC.
+011710     IF CM-RESP = DFHRESP(MAPFAIL)
+011720         MOVE 'NO OPTION WAS KEYED - RE-ENTER' TO MNUMSGO
+011730         MOVE CM-USERID         TO MNUUSERO
+011740         EXEC CICS SEND MAP(CM-MAPNAME)
+011750                        MAPSET(CM-MAPSET)
+011760                        FROM(CICSM2O)
+011770                        DATAONLY
+011780                        RESP(CM-RESP)
+011790         END-EXEC
+011795         GO TO 3000-EXIT
+011797     END-IF.
+011800     IF EIBAID = DFHPF12
+011900         GO TO 3900-SIGN-OFF
+012000     END-IF.
+012100     IF EIBAID = DFHPF1
+012200         MOVE '1'           TO MNUOPTI
+012300     END-IF.
+012400     IF EIBAID = DFHPF2
+012500         MOVE '2'           TO MNUOPTI
+012600     END-IF.
+012700     IF EIBAID = DFHPF3
+012800         MOVE '3'           TO MNUOPTI
+012900     END-IF.
+013000     MOVE SPACE             TO MNUMSGO.
+013100     MOVE CM-USERID         TO MNUUSERO.
+013200     EVALUATE MNUOPTI
+013300         WHEN '1'
+013400             MOVE 'MN'      TO CM-LAST-ACTION
+013450             MOVE 'N'       TO CM-SCREEN-SW
+013500             EXEC CICS XCTL PROGRAM('CICSCOB')
+013600                            COMMAREA(CM-COMMAREA)
+013700                            LENGTH(LENGTH OF CM-COMMAREA)
+013750                            RESP(CM-RESP)
+013800             END-EXEC
+013810             IF CM-RESP NOT = DFHRESP(NORMAL)
+013820                 PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+013830                 GO TO 3000-EXIT
+013840             END-IF
+013900         WHEN '2'
+013910             IF CM-AUTHORIZED
+014000                 MOVE 'MN'  TO CM-LAST-ACTION
+014050                 MOVE 'N'   TO CM-SCREEN-SW
+014100                 EXEC CICS XCTL PROGRAM('CICSACM')
+014200                                COMMAREA(CM-COMMAREA)
+014300                                LENGTH(LENGTH OF CM-COMMAREA)
+014350                                RESP(CM-RESP)
+014400                 END-EXEC
+014405                 IF CM-RESP NOT = DFHRESP(NORMAL)
+014406                     PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+014407                     GO TO 3000-EXIT
+014408                 END-IF
+014410             ELSE
+014420                 MOVE CM-NOAUTHTEXT         TO MNUMSGO
+014440             END-IF
+014500         WHEN '3'
+014600             MOVE 'MN'      TO CM-LAST-ACTION
+014650             MOVE 'N'       TO CM-SCREEN-SW
+014700             EXEC CICS XCTL PROGRAM('CICSRPT')
+014800                            COMMAREA(CM-COMMAREA)
+014900                            LENGTH(LENGTH OF CM-COMMAREA)
+014950                            RESP(CM-RESP)
+015000             END-EXEC
+015010             IF CM-RESP NOT = DFHRESP(NORMAL)
+015020                 PERFORM 9000-SEND-ERROR-SCREEN THRU 9000-EXIT
+015030                 GO TO 3000-EXIT
+015040             END-IF
+015100         WHEN '9'
+015200             GO TO 3900-SIGN-OFF
+015300         WHEN OTHER
+015400             MOVE 'INVALID OPTION - RE-ENTER' TO MNUMSGO
+015500     END-EVALUATE.
+015600     EXEC CICS SEND MAP(CM-MAPNAME)
+015700                    MAPSET(CM-MAPSET)
+015800                    FROM(CICSM2O)
+015900                    DATAONLY
+016000                    RESP(CM-RESP)
+016100     END-EXEC.
+016200     GO TO 3000-EXIT.
+016300 3900-SIGN-OFF.
+016400     EXEC CICS SEND TEXT FROM(CM-SIGNOFFTXT)
+016500                    LENGTH(LENGTH OF CM-SIGNOFFTXT)
+016600                    ERASE
+016700                    RESP(CM-RESP2)
+016800     END-EXEC.
+016900     EXEC CICS RETURN
+017000     END-EXEC.
+017100     GO TO 0000-EXIT.
+017200 3000-EXIT.
+017300     EXIT.
+017400*-----------------------------------------------------------------
+017500* 9000-SEND-ERROR-SCREEN  -  A SEND MAP OR RETURN CAME BACK WITH
+017600*                            AN ABNORMAL RESP - TELL THE OPERATOR
+017700*                            IN PLAIN TEXT AND END THE TASK
+017800*                            CLEANLY RATHER THAN ABENDING.
+017900*-----------------------------------------------------------------
+018000 9000-SEND-ERROR-SCREEN.
+018100     EXEC CICS SEND TEXT FROM(CM-ERRTEXT)
+018200                    LENGTH(LENGTH OF CM-ERRTEXT)
+018300                    ERASE
+018400                    RESP(CM-RESP2)
+018500     END-EXEC.
+018600     EXEC CICS RETURN
+018700     END-EXEC.
+018800 9000-EXIT.
+018900     EXIT.
+019000*-----------------------------------------------------------------
