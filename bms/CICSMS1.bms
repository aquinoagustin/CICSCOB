@@ -0,0 +1,58 @@
+000100*---------------------------------------------------------------*
+000200* MAPSET:  CICSMS1                                              *
+000300* MAP:     CICSM1                                               *
+000400* PURPOSE: ACCOUNT INQUIRY SCREEN FOR TRANSACTION CICB          *
+000500*          (CICSCOB PROGRAM).  REPLACES THE OLD HARD-CODED      *
+000600*          "HELLO WORLD" LITERAL WITH A REAL INPUT SCREEN.      *
+000700*---------------------------------------------------------------*
+000750* 08/08/2026 RH  ADDED CUSTOMER NAME AND BALANCE OUTPUT FIELDS
+000760*                FOR THE VSAM ACCOUNT MASTER LOOKUP.
+000770*---------------------------------------------------------------*
+000800*
+000900 PRINT NOGEN
+001000 CICSMS1  DFHMSD TYPE=&SYSPARM,                                 X
+001100               MODE=INOUT,                                     X
+001200               LANG=COBOL,                                     X
+001300               STORAGE=AUTO,                                    X
+001400               TIOAPFX=YES,                                     X
+001500               CTRL=(FREEKB,FRSET)
+001600*
+001700 CICSM1   DFHMDI SIZE=(24,80),                                   X
+001800               LINE=1,                                          X
+001900               COLUMN=1
+002000*
+002100         DFHMDF POS=(01,01),LENGTH=17,ATTRB=(PROT,BRT),          X
+002200               INITIAL='CICSCOB - ACCT INQUIRY'
+002300         DFHMDF POS=(01,60),LENGTH=17,ATTRB=(PROT),              X
+002400               INITIAL='TRANID: CICB'
+002500*
+002600         DFHMDF POS=(03,01),LENGTH=8,ATTRB=(PROT),               X
+002700               INITIAL='FUNCTION'
+002800 MSGFUNC  DFHMDF POS=(03,10),LENGTH=02,ATTRB=(UNPROT,NUM,IC)
+002900         DFHMDF POS=(03,14),LENGTH=23,ATTRB=(PROT),              X
+003000               INITIAL='(01=ACCOUNT INQUIRY)'
+003100*
+003200         DFHMDF POS=(04,01),LENGTH=14,ATTRB=(PROT),              X
+003300               INITIAL='ACCOUNT NUMBER'
+003400 MSGACCT  DFHMDF POS=(04,16),LENGTH=10,ATTRB=(UNPROT,NUM)
+003500*
+003600         DFHMDF POS=(06,01),LENGTH=13,ATTRB=(PROT),              X
+003700               INITIAL='USER ID . . .'
+003800 MSGUSER  DFHMDF POS=(06,16),LENGTH=08,ATTRB=(PROT,BRT)
+003810*
+003820         DFHMDF POS=(08,01),LENGTH=13,ATTRB=(PROT),              X
+003830               INITIAL='CUSTOMER NAME'
+003840 MSGNAME  DFHMDF POS=(08,16),LENGTH=30,ATTRB=(PROT,BRT)
+003850*
+003860         DFHMDF POS=(09,01),LENGTH=14,ATTRB=(PROT),              X
+003870               INITIAL='ACCT BALANCE .'
+003880 MSGBAL   DFHMDF POS=(09,16),LENGTH=15,ATTRB=(PROT,BRT)
+003900*
+004000         DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT),              X
+004100               INITIAL=' '
+004200 MSGMSG   DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT,BRT)
+004300         DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),              X
+004400               INITIAL='ENTER=PROCESS  PF3=MENU'
+004500*
+004600        DFHMSD TYPE=FINAL
+004700        END
