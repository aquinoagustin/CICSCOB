@@ -0,0 +1,49 @@
+000100*---------------------------------------------------------------*
+000200* MAPSET:  CICSMS2                                              *
+000300* MAP:     CICSM2                                               *
+000400* PURPOSE: MAIN MENU SCREEN FOR THE CICSCOB SUITE.  TRANSACTION *
+000500*          CICM (PROGRAM CICSMENU) IS THE ONE REAL ENTRY POINT  *
+000600*          INTO THE SUITE - OPERATORS PICK A NUMBERED FUNCTION  *
+000700*          BY TYPING ITS NUMBER OR PRESSING THE MATCHING PF KEY.*
+000800*---------------------------------------------------------------*
+000900*
+001000 PRINT NOGEN
+001100 CICSMS2  DFHMSD TYPE=&SYSPARM,                                 X
+001200               MODE=INOUT,                                     X
+001300               LANG=COBOL,                                     X
+001400               STORAGE=AUTO,                                    X
+001500               TIOAPFX=YES,                                     X
+001600               CTRL=(FREEKB,FRSET)
+001700*
+001800 CICSM2   DFHMDI SIZE=(24,80),                                   X
+001900               LINE=1,                                          X
+002000               COLUMN=1
+002100*
+002200         DFHMDF POS=(01,28),LENGTH=24,ATTRB=(PROT,BRT),          X
+002300               INITIAL='CICSCOB SUITE - MAIN MENU'
+002400*
+002500         DFHMDF POS=(04,01),LENGTH=30,ATTRB=(PROT),              X
+002600               INITIAL='1  ACCOUNT INQUIRY'
+002700         DFHMDF POS=(05,01),LENGTH=30,ATTRB=(PROT),              X
+002800               INITIAL='2  ACCOUNT MAINTENANCE'
+002900         DFHMDF POS=(06,01),LENGTH=30,ATTRB=(PROT),              X
+003000               INITIAL='3  REPORTS'
+003100         DFHMDF POS=(07,01),LENGTH=30,ATTRB=(PROT),              X
+003200               INITIAL='9  SIGN OFF'
+003300*
+003400         DFHMDF POS=(09,01),LENGTH=15,ATTRB=(PROT),              X
+003500               INITIAL='SELECT OPTION .'
+003600 MNUOPT   DFHMDF POS=(09,17),LENGTH=01,ATTRB=(UNPROT,NUM,IC)
+003700*
+003800         DFHMDF POS=(11,01),LENGTH=13,ATTRB=(PROT),              X
+003900               INITIAL='USER ID . . .'
+004000 MNUUSER  DFHMDF POS=(11,16),LENGTH=08,ATTRB=(PROT,BRT)
+004100*
+004200         DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT),              X
+004300               INITIAL=' '
+004400 MNUMSG   DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT,BRT)
+004500         DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),              X
+004600               INITIAL='ENTER=SELECT  PF1-PF3=SHORTCUT  PF12=EXIT'
+004700*
+004800        DFHMSD TYPE=FINAL
+004900        END
