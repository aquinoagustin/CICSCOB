@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------------
+000200* CICSCA  -  SHARED WORKING-STORAGE COMMAREA LAYOUT - LAST ACTION
+000300*            CODE, OPERATOR USERID, AUTHORIZATION SWITCH AND
+000400*            SCREEN-UP SWITCH.  EVERY PROGRAM IN THE SUITE
+000410*            CARRIES THIS SAME LAYOUT FORWARD ON ITS RETURN/XCTL
+000420*            SO STATE SURVIVES FROM SCREEN TO SCREEN.  COPY THIS
+000430*            WITH REPLACING, NAMING EACH FIELD IN FULL, TO PICK
+000440*            UP YOUR PROGRAM'S OWN PREFIX, E.G.
+000900*                COPY CICSCA REPLACING ==CA-COMMAREA==    BY
+000910*                    ==CB-COMMAREA==
+000920*                    ==CA-LAST-ACTION== BY ==CB-LAST-ACTION==
+000930*                    ==CA-USERID==      BY ==CB-USERID==
+000940*                    ==CA-AUTH-SW==     BY ==CB-AUTH-SW==
+000950*                    ==CA-AUTHORIZED==  BY ==CB-AUTHORIZED==
+000955*                    ==CA-SCREEN-SW==   BY ==CB-SCREEN-SW==
+000957*                    ==CA-SCREEN-UP==   BY ==CB-SCREEN-UP==.
+000960*-----------------------------------------------------------------
+001000 01  CA-COMMAREA.
+001100     02  CA-LAST-ACTION     PIC X(02)  VALUE SPACE.
+001200     02  CA-USERID          PIC X(08)  VALUE SPACE.
+001300     02  CA-AUTH-SW         PIC X(01)  VALUE 'N'.
+001400         88  CA-AUTHORIZED  VALUE 'Y'.
+001500     02  CA-SCREEN-SW       PIC X(01)  VALUE 'N'.
+001600         88  CA-SCREEN-UP   VALUE 'Y'.
