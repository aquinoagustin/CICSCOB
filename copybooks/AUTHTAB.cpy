@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000200* AUTHTAB -  STATIC TABLE OF USERIDS AUTHORIZED FOR SENSITIVE
+000300*            FUNCTIONS (ACCOUNT MAINTENANCE AND THE LIKE).  THE
+000400*            LIST IS SHORT ENOUGH TO LOAD AT ASSEMBLY TIME VIA
+000500*            FILLER/REDEFINES RATHER THAN GOING TO A FILE FOR
+000600*            IT.  ADD OR REMOVE A USERID BY EDITING THE FILLER
+000700*            VALUES BELOW AND ADJUSTING AT-AUTH-COUNT TO MATCH.
+000800*-----------------------------------------------------------------
+000900 01  AT-AUTH-TABLE.
+001000     02  FILLER             PIC X(08)  VALUE 'SUPER01'.
+001100     02  FILLER             PIC X(08)  VALUE 'SUPER02'.
+001200     02  FILLER             PIC X(08)  VALUE 'MGR001'.
+001300     02  FILLER             PIC X(08)  VALUE 'MGR002'.
+001400     02  FILLER             PIC X(08)  VALUE 'ADMIN01'.
+001500 01  AT-AUTH-TABLE-R REDEFINES AT-AUTH-TABLE.
+001600     02  AT-AUTH-ENTRY      PIC X(08)  OCCURS 5 TIMES.
+001700*-----------------------------------------------------------------
+001800 77  AT-AUTH-COUNT          PIC 9(03) COMP VALUE 5.
