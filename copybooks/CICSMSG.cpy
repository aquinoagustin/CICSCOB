@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------------
+000200* CICSMSG -  SHARED SCREEN TEXT USED BY MORE THAN ONE PROGRAM IN
+000300*            THE SUITE.  COPY THIS WITH REPLACING, NAMING EACH
+000400*            FIELD IN FULL, TO PICK UP YOUR PROGRAM'S OWN PREFIX,
+000500*            E.G.
+000600*                COPY CICSMSG REPLACING ==MS-ERRTEXT==    BY
+000610*                    ==CB-ERRTEXT==
+000620*                    ==MS-NOAUTHTEXT== BY ==CB-NOAUTHTEXT==.
+000630*
+000640* MS-ERRTEXT      - SENT BY 9000-SEND-ERROR-SCREEN WHEN A SEND
+000650*                   MAP OR RETURN COMES BACK WITH AN ABNORMAL
+000660*                   RESP.
+000670* MS-NOAUTHTEXT   - MOVED TO THE MESSAGE FIELD WHEN AN OPERATOR
+000680*                   NOT CLEARED IN AUTHTAB TRIES A RESTRICTED
+000690*                   FUNCTION.
+000700*-----------------------------------------------------------------
+000800 77  MS-ERRTEXT             PIC X(43)  VALUE
+000900            'TERMINAL ERROR - TASK ENDED. SIGN ON AGAIN.'.
+000950 77  MS-NOAUTHTEXT          PIC X(47)  VALUE
+000960            'NOT AUTHORIZED FOR THIS FUNCTION - SEE SECURITY'.
