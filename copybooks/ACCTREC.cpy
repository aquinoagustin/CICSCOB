@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000200* ACCTREC -  ACCOUNT MASTER RECORD (VSAM KSDS, FILE ACCTMS ONLINE
+000300*            / DATASET ACCTMAST IN BATCH).  KEY IS AC-ACCT-NO.
+000400*            SHARED BY CICSCOB (ONLINE INQUIRY) AND ACCTEXT
+000500*            (NIGHTLY EXTRACT) SO BOTH SIDES AGREE ON ONE LAYOUT.
+000600*-----------------------------------------------------------------
+000700 01  AC-ACCOUNT-RECORD.
+000800     02  AC-ACCT-NO         PIC X(10).
+000900     02  AC-CUST-NAME       PIC X(30).
+001000     02  AC-CUST-ADDR       PIC X(30).
+001100     02  AC-BALANCE         PIC S9(9)V99 COMP-3.
+001200     02  AC-STATUS          PIC X(01).
+001300         88  AC-ACTIVE      VALUE 'A'.
+001400         88  AC-CLOSED      VALUE 'C'.
+001500     02  FILLER             PIC X(10).
