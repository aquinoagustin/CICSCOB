@@ -0,0 +1,33 @@
+000100*---------------------------------------------------------------*
+000200* COPYBOOK: CICSM2                                              *
+000300* SYMBOLIC MAP FOR MAPSET CICSMS2, MAP CICSM2.                  *
+000400* HAND-MAINTAINED TO MATCH BMS SOURCE bms/CICSMS2.bms -- KEEP   *
+000500* IN STEP WITH THAT SOURCE WHENEVER A FIELD IS ADDED, MOVED OR  *
+000600* REMOVED FROM THE MAP.                                        *
+000700*---------------------------------------------------------------*
+000800 01  CICSM2I.
+000900     02  FILLER           PIC X(12).
+001000     02  MNUOPTL          COMP PIC S9(4).
+001100     02  MNUOPTF          PIC X.
+001200     02  FILLER REDEFINES MNUOPTF.
+001300         03  MNUOPTA      PIC X.
+001400     02  MNUOPTI          PIC X(01).
+001500     02  MNUUSERL         COMP PIC S9(4).
+001600     02  MNUUSERF         PIC X.
+001700     02  FILLER REDEFINES MNUUSERF.
+001800         03  MNUUSERA     PIC X.
+001900     02  MNUUSERI         PIC X(08).
+002000     02  MNUMSGL          COMP PIC S9(4).
+002100     02  MNUMSGF          PIC X.
+002200     02  FILLER REDEFINES MNUMSGF.
+002300         03  MNUMSGA      PIC X.
+002400     02  MNUMSGI          PIC X(79).
+002500*
+002600 01  CICSM2O REDEFINES CICSM2I.
+002700     02  FILLER           PIC X(12).
+002800     02  FILLER           PIC X(03).
+002900     02  MNUOPTO          PIC X(01).
+003000     02  FILLER           PIC X(03).
+003100     02  MNUUSERO         PIC X(08).
+003200     02  FILLER           PIC X(03).
+003300     02  MNUMSGO          PIC X(79).
