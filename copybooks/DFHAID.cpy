@@ -0,0 +1,43 @@
+000100*-----------------------------------------------------------------
+000200* DFHAID  -  CICS-SUPPLIED ATTENTION IDENTIFIER VALUES.  STANDARD
+000300*            CONTENT, CARRIED HERE IN OUR OWN COPY LIBRARY SO A
+000400*            PROGRAM NEEDING TO TEST EIBAID CAN COPY IT IN WITHOUT
+000500*            DEPENDING ON THE CICS TARGET LIBRARY BEING ON THE
+000600*            COMPILE-TIME SYSLIB CONCATENATION.  DO NOT CHANGE
+000700*            THESE VALUES - THEY ARE FIXED BY CICS, NOT BY US.
+000800*-----------------------------------------------------------------
+000900 01  DFHAID.
+001000     02  DFHNULL            PIC X(01)  VALUE X'00'.
+001100     02  DFHCLEAR           PIC X(01)  VALUE X'6D'.
+001200     02  DFHENTER           PIC X(01)  VALUE X'7D'.
+001300     02  DFHPA1             PIC X(01)  VALUE X'6B'.
+001400     02  DFHPA2             PIC X(01)  VALUE X'6C'.
+001500     02  DFHPA3             PIC X(01)  VALUE X'6E'.
+001600     02  DFHPF1             PIC X(01)  VALUE X'F1'.
+001700     02  DFHPF2             PIC X(01)  VALUE X'F2'.
+001800     02  DFHPF3             PIC X(01)  VALUE X'F3'.
+001900     02  DFHPF4             PIC X(01)  VALUE X'F4'.
+002000     02  DFHPF5             PIC X(01)  VALUE X'F5'.
+002100     02  DFHPF6             PIC X(01)  VALUE X'F6'.
+002200     02  DFHPF7             PIC X(01)  VALUE X'F7'.
+002300     02  DFHPF8             PIC X(01)  VALUE X'F8'.
+002400     02  DFHPF9             PIC X(01)  VALUE X'F9'.
+002500     02  DFHPF10            PIC X(01)  VALUE X'7A'.
+002600     02  DFHPF11            PIC X(01)  VALUE X'7B'.
+002700     02  DFHPF12            PIC X(01)  VALUE X'7C'.
+002800     02  DFHPF13            PIC X(01)  VALUE X'C1'.
+002900     02  DFHPF14            PIC X(01)  VALUE X'C2'.
+003000     02  DFHPF15            PIC X(01)  VALUE X'C3'.
+003100     02  DFHPF16            PIC X(01)  VALUE X'C4'.
+003200     02  DFHPF17            PIC X(01)  VALUE X'C5'.
+003300     02  DFHPF18            PIC X(01)  VALUE X'C6'.
+003400     02  DFHPF19            PIC X(01)  VALUE X'C7'.
+003500     02  DFHPF20            PIC X(01)  VALUE X'C8'.
+003600     02  DFHPF21            PIC X(01)  VALUE X'C9'.
+003700     02  DFHPF22            PIC X(01)  VALUE X'4A'.
+003800     02  DFHPF23            PIC X(01)  VALUE X'4B'.
+003900     02  DFHPF24            PIC X(01)  VALUE X'4C'.
+004000     02  DFHMSRE            PIC X(01)  VALUE X'6E'.
+004100     02  DFHSTRF            PIC X(01)  VALUE X'C1'.
+004200     02  DFHTRIG            PIC X(01)  VALUE X'7E'.
+004300     02  DFHOPID            PIC X(01)  VALUE X'E0'.
