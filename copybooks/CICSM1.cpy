@@ -0,0 +1,54 @@
+000100*---------------------------------------------------------------*
+000200* COPYBOOK: CICSM1                                              *
+000300* SYMBOLIC MAP FOR MAPSET CICSMS1, MAP CICSM1.                  *
+000400* HAND-MAINTAINED TO MATCH BMS SOURCE bms/CICSMS1.bms -- KEEP   *
+000500* IN STEP WITH THAT SOURCE WHENEVER A FIELD IS ADDED, MOVED OR  *
+000600* REMOVED FROM THE MAP.                                        *
+000700*---------------------------------------------------------------*
+000800 01  CICSM1I.
+000900     02  FILLER           PIC X(12).
+001000     02  MSGFUNCL         COMP PIC S9(4).
+001100     02  MSGFUNCF         PIC X.
+001200     02  FILLER REDEFINES MSGFUNCF.
+001300         03  MSGFUNCA     PIC X.
+001400     02  MSGFUNCI         PIC X(02).
+001500     02  MSGACCTL         COMP PIC S9(4).
+001600     02  MSGACCTF         PIC X.
+001700     02  FILLER REDEFINES MSGACCTF.
+001800         03  MSGACCTA     PIC X.
+001900     02  MSGACCTI         PIC X(10).
+002000     02  MSGUSERL         COMP PIC S9(4).
+002100     02  MSGUSERF         PIC X.
+002200     02  FILLER REDEFINES MSGUSERF.
+002300         03  MSGUSERA     PIC X.
+002400     02  MSGUSERI         PIC X(08).
+002500     02  MSGNAMEL         COMP PIC S9(4).
+002600     02  MSGNAMEF         PIC X.
+002700     02  FILLER REDEFINES MSGNAMEF.
+002800         03  MSGNAMEA     PIC X.
+002900     02  MSGNAMEI         PIC X(30).
+003000     02  MSGBALL          COMP PIC S9(4).
+003100     02  MSGBALF          PIC X.
+003200     02  FILLER REDEFINES MSGBALF.
+003300         03  MSGBALA      PIC X.
+003400     02  MSGBALI          PIC X(15).
+003500     02  MSGMSGL          COMP PIC S9(4).
+003600     02  MSGMSGF          PIC X.
+003700     02  FILLER REDEFINES MSGMSGF.
+003800         03  MSGMSGA      PIC X.
+003900     02  MSGMSGI          PIC X(79).
+004000*
+004100 01  CICSM1O REDEFINES CICSM1I.
+004200     02  FILLER           PIC X(12).
+004300     02  FILLER           PIC X(03).
+004400     02  MSGFUNCO         PIC X(02).
+004500     02  FILLER           PIC X(03).
+004600     02  MSGACCTO         PIC X(10).
+004700     02  FILLER           PIC X(03).
+004800     02  MSGUSERO         PIC X(08).
+004900     02  FILLER           PIC X(03).
+005000     02  MSGNAMEO         PIC X(30).
+005100     02  FILLER           PIC X(03).
+005200     02  MSGBALO          PIC X(15).
+005300     02  FILLER           PIC X(03).
+005400     02  MSGMSGO          PIC X(79).
