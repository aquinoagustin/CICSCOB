@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------------
+000200* AUDREC  -  AUDIT TRAIL RECORD WRITTEN TO TD QUEUE AUDT BY
+000300*            CICSCOB AND READ BACK (OFF THE AUDTIN EXTRAPARTITION
+000400*            DATASET) BY THE NIGHTLY ACCTEXT EXTRACT.  EIBDATE/
+000500*            EIBTIME ARE CARRIED IN THEIR RAW CICS PACKED FORM.
+000600*-----------------------------------------------------------------
+000700 01  AU-AUDIT-RECORD.
+000800     02  AU-TRANID          PIC X(04).
+000900     02  AU-TERMID          PIC X(04).
+001000     02  AU-USERID          PIC X(08).
+001100     02  AU-FUNCTION        PIC X(02).
+001200     02  AU-ACCT-NO         PIC X(10).
+001300     02  AU-DATE            PIC S9(7) COMP-3.
+001400     02  AU-TIME            PIC S9(7) COMP-3.
