@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------------
+000200* CICSCAL -  SHARED LINKAGE SECTION COMMAREA LAYOUT - MATCHES
+000300*            CICSCA ABOVE FIELD FOR FIELD.  COPY THIS WITH
+000400*            REPLACING, NAMING EACH FIELD IN FULL, TO PICK UP
+000500*            YOUR PROGRAM'S OWN PREFIX, E.G.
+000600*                COPY CICSCAL REPLACING ==CAL-LAST-ACTION== BY
+000610*                    ==CB-IN-LAST-ACTION==
+000620*                    ==CAL-USERID== BY ==CB-IN-USERID==
+000630*                    ==CAL-AUTH-SW== BY ==CB-IN-AUTH-SW==
+000640*                    ==CAL-SCREEN-SW== BY ==CB-IN-SCREEN-SW==.
+000700*-----------------------------------------------------------------
+000800 01  DFHCOMMAREA.
+000900     02  CAL-LAST-ACTION    PIC X(02).
+001000     02  CAL-USERID         PIC X(08).
+001100     02  CAL-AUTH-SW        PIC X(01).
+001200     02  CAL-SCREEN-SW      PIC X(01).
